@@ -62,6 +62,7 @@
        01  GVBTP90-FILE-TYPES.
            05  GVBTP90-VALUE-SEQUENTIAL    PIC X(01) VALUE 'S'.
            05  GVBTP90-VALUE-VSAM          PIC X(01) VALUE 'V'.
+           05  GVBTP90-VALUE-GDG           PIC X(01) VALUE 'G'.
       *
        01  GVBTP90-FILE-MODES.
            05  GVBTP90-VALUE-INPUT         PIC X(02) VALUE 'I '.
