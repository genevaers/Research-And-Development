@@ -31,7 +31,9 @@
       **                                                               *
       ** OUTPUT FILES:  D001                                           *
       **                                                               *
-      ** REPORTS:       NONE                                           *
+      ** REPORTS:       UR70RPT - END-OF-JOB SUMMARY/RECONCILIATION    *
+      **                UR70EXCP - EXCEPTION DETAIL                   *
+      **                UR70AUDT - D001 AUDIT TRAIL                   *
       **                                                               *
       ** RETURN CDS:  0000 - SUCCESSFUL PROCESSING                     *
       **              0004 - WARNING                                   *
@@ -57,8 +59,241 @@
        01  WS-DISPLAY-MASK-1      PIC ZZ,ZZZ,ZZZ,ZZ9.
       *
        01  WS-ABEND-CD            PIC X(4) VALUE '0016'.
+      *
+       01  WS-D001-RECORDS-READ    PIC S9(9) COMP VALUE ZEROES.
+      *
+      ******************************************************************
+      *  JOB START/END TIME-OF-DAY, USED TO REPORT ELAPSED RUN TIME IN *
+      *  THE END-OF-JOB SUMMARY REPORT.                                *
+      ******************************************************************
+       01  WS-JOB-START-TIME.
+           05  WS-JST-HH               PIC 9(02).
+           05  WS-JST-MM               PIC 9(02).
+           05  WS-JST-SS               PIC 9(02).
+           05  WS-JST-HH2              PIC 9(02).
+      *
+       01  WS-JOB-END-TIME.
+           05  WS-JET-HH               PIC 9(02).
+           05  WS-JET-MM               PIC 9(02).
+           05  WS-JET-SS               PIC 9(02).
+           05  WS-JET-HH2              PIC 9(02).
+      *
+       01  WS-JOB-START-SECONDS     PIC S9(9) COMP VALUE ZEROES.
+       01  WS-JOB-END-SECONDS       PIC S9(9) COMP VALUE ZEROES.
+       01  WS-JOB-ELAPSED-SECONDS   PIC S9(9) COMP VALUE ZEROES.
+      *
+      ******************************************************************
+      *  D001 RECORD-COUNT RECONCILIATION - PRIOR RUN'S CLOSING COUNT   *
+      *  (DD D001CNIN) IS COMPARED AGAINST THIS RUN'S OPENING INFO      *
+      *  COUNT, AND THE CURRENT COUNT IS CARRIED FORWARD TO DD          *
+      *  D001CNOT FOR THE NEXT RUN TO PICK UP.                          *
+      ******************************************************************
+       01  WS-D001-PRIOR-COUNT     PIC S9(9) COMP VALUE ZEROES.
+       01  WS-D001-COUNT-VARIANCE  PIC S9(9) COMP VALUE ZEROES.
+      *
+       01  D001-CNT-RECORD-AREA.
+           05  D001-CNT-PRIOR-COUNT       PIC 9(09).
+      *
+      ******************************************************************
+      *  SUBTASK COUNT PASSED TO GVBUR70's INIT FUNCTION (UR70-OPTION1)*
+      *  READ FROM CONTROL CARD DD UR70PARM.  DEFAULTS TO 1 (ONE       *
+      *  COBOL SUBTASK) WHEN THE CONTROL CARD IS ABSENT.               *
+      ******************************************************************
+       01  WS-RUN-SUBTASK-COUNT    PIC S9(4) COMP VALUE +1.
+      *
+       01  PARM-RECORD-AREA.
+           05  PARM-SUBTASK-COUNT         PIC 9(04).
+           05  PARM-FLAG1                 PIC X(01).
+           05  PARM-FLAG2                 PIC X(01).
+           05  PARM-IVP-SW                PIC X(01).
+      *
+      ******************************************************************
+      *  IVP/DIAGNOSTIC SWITCH, READ FROM THE SAME UR70PARM CONTROL    *
+      *  CARD ABOVE.  WHEN 'Y', 000-MAIN ALSO RUNS ONE SMOKE-TEST CALL *
+      *  TO GVBUR70 FOR EVERY UR70DRV ENTRY BEFORE D001 PROCESSING     *
+      *  STARTS, THE SAME WAY THIS PROGRAM DID BEFORE PER-RECORD       *
+      *  DISPATCH WAS ADDED.  DEFAULTS TO 'N' SO A NORMAL PRODUCTION   *
+      *  RUN ONLY DISPATCHES ONCE PER D001 RECORD, NOT AGAIN UP        *
+      *  FRONT WITH PLACEHOLDER DATA.                                 *
+      ******************************************************************
+       01  WS-RUN-IVP-SW           PIC X(01) VALUE 'N'.
+           88  WS-RUN-IVP-MODE           VALUE 'Y'.
+      *
+      ******************************************************************
+      *  UR70-FLAG1/UR70-FLAG2 PASSED TO GVBUR70's INIT FUNCTION,      *
+      *  READ FROM THE SAME UR70PARM CONTROL CARD AS THE SUBTASK       *
+      *  COUNT ABOVE.  AN UNRECOGNIZED COMBINATION ON THE CARD IS      *
+      *  REJECTED BACK TO THE DEFAULT RATHER THAN PASSED ON TO         *
+      *  GVBUR70.  THE PER-CALL FLAG1/FLAG2 DRIVEN OFF EACH UR70DRV    *
+      *  ENTRY (104-CALL-ONE-DRIVER-ENTRY) ARE UNAFFECTED BY THIS -    *
+      *  THESE GOVERN ONLY THE ONE-TIME INIT CALL.                     *
+      ******************************************************************
+       01  WS-RUN-FLAG1            PIC X(01) VALUE 'U'.
+           88  WS-FLAG1-VALID            VALUES 'U' 'E'.
+       01  WS-RUN-FLAG2            PIC X(01) VALUE '0'.
+           88  WS-FLAG2-VALID            VALUES '0' '1'.
+      *
+      ******************************************************************
+      *  CHECKPOINT/RESTART CONTROL FOR THE D001 BROWSE LOOP.  DD       *
+      *  UR70CKPT HOLDS A SINGLE FIXED-KEY RECORD CARRYING THE LAST     *
+      *  D001 KEY BROWSED AND HOW MANY RECORDS HAD BEEN PROCESSED, SO   *
+      *  A RERUN CAN LOCATE BACK IN RATHER THAN STARTING FROM SCRATCH.  *
+      ******************************************************************
+       01  WS-CKPT-FIXED-KEY        PIC X(15) VALUE 'CKPT'.
+       01  WS-RESTART-KEY           PIC X(15) VALUE SPACES.
+       01  WS-RESTART-SW            PIC X(01) VALUE 'N'.
+           88  WS-RESTART-ACTIVE          VALUE 'Y'.
+      *
+       01  CKPT-RECORD-AREA.
+           05  CKPT-LAST-KEY              PIC X(15).
+           05  CKPT-RECORDS-PROCESSED     PIC 9(09).
+      *
+      *  D001'S FIFIX-RETURN-CODE/FIFIX-RECORD-KEY/FIFIX-ANCHOR MUST
+      *  SURVIVE ANY NESTED CALL FIFIX MADE AGAINST A DIFFERENT DD
+      *  (CHECKPOINT, EXCEPTION, AUDIT) WHILE D001 IS STILL BEING
+      *  BROWSED, SINCE THOSE FIELDS ARE SHARED ACROSS EVERY DD IN
+      *  FIFIX-PARAMETER-AREA.
+       01  WS-SAVE-FIFIX-RETURN-CODE PIC  X(01).
+       01  WS-SAVE-FIFIX-RECORD-KEY  PIC  X(15).
+       01  WS-SAVE-FIFIX-ANCHOR      USAGE IS POINTER.
+      *
+      ******************************************************************
+      *  EXCEPTION FILE - ONE RECORD IS APPENDED TO DD UR70EXCP FOR     *
+      *  EVERY NON-SUCCESSFUL FIFIX/UR70 RETURN CODE, SO THE FAILURE    *
+      *  HISTORY OF A RUN SURVIVES BEYOND THE SYSOUT DISPLAY LOG.       *
+      *  OPENED ONCE NEAR THE TOP OF THE RUN AND CLOSED ONCE AT        *
+      *  END-OF-JOB, SO THE GDG FILE TYPE ROLLS ONE NEW GENERATION     *
+      *  PER RUN RATHER THAN ONE PER EXCEPTION.                        *
+      ******************************************************************
+       01  WS-EXCP-OPEN-SW           PIC X(01) VALUE 'N'.
+           88  WS-EXCP-FILE-OPEN            VALUE 'Y'.
+       01  WS-EXCEPTION-COUNT       PIC S9(9) COMP VALUE ZEROES.
+       01  WS-EXCP-WARNING-COUNT    PIC S9(9) COMP VALUE ZEROES.
+       01  WS-EXCP-ERROR-COUNT      PIC S9(9) COMP VALUE ZEROES.
+       01  WS-EXCP-CATASTROPHIC-CNT PIC S9(9) COMP VALUE ZEROES.
+      *
+       01  EXCP-RECORD-AREA.
+           05  EXCP-SOURCE                PIC X(05).
+           05  EXCP-FUNCTION              PIC X(08).
+           05  EXCP-DDNAME                PIC X(08).
+           05  EXCP-SEVERITY              PIC X(04).
+           05  EXCP-RETURN-CODE           PIC X(09).
+           05  EXCP-KEY                   PIC X(15).
+           05  EXCP-VSAM-RETURN-CODE      PIC X(09).
+           05  EXCP-RECORD-IMAGE          PIC X(80).
+           05  EXCP-DETAIL                PIC X(30).
+      *
+      *  EDITED WORK FIELD USED TO RENDER FIFIX-VSAM-RETURN-CODE
+      *  (BINARY) AS TEXT BEFORE IT GOES INTO THE ALPHANUMERIC
+      *  EXCP-VSAM-RETURN-CODE.
+       01  WS-FIFIX-VSAM-RC-EDIT     PIC -(8)9.
+      *
+      ******************************************************************
+      *  END-OF-JOB REPORT - DD UR70RPT CARRIES THE D001 COUNT         *
+      *  RECONCILIATION (111-RECONCILE-D001-COUNT) AND THE END-OF-JOB  *
+      *  SUMMARY AS AN ACTUAL REPORT DATASET RATHER THAN JUST THE      *
+      *  SYSOUT DISPLAY LOG.  OPENED ONCE NEAR THE TOP OF THE RUN AND  *
+      *  CLOSED ONCE AT END-OF-JOB, SO THE GDG FILE TYPE ROLLS ONE     *
+      *  NEW GENERATION PER RUN RATHER THAN ONE PER LINE.              *
+      ******************************************************************
+       01  WS-RPT-OPEN-SW            PIC X(01) VALUE 'N'.
+           88  WS-RPT-FILE-OPEN            VALUE 'Y'.
+      *
+       01  RPT-RECORD-AREA.
+           05  RPT-LINE                  PIC X(80).
+      *
+      *  EDITED WORK FIELD USED TO RENDER A BINARY COUNT/VARIANCE AS
+      *  TEXT BEFORE IT GOES INTO THE ALPHANUMERIC RPT-LINE.
+       01  WS-RPT-NUM-EDIT           PIC -(8)9.
+      *
+      ******************************************************************
+      *  AUDIT TRAIL - ONE RECORD IS APPENDED TO DD UR70AUDT FOR EVERY *
+      *  FIFIX CALL AGAINST D001 THAT READS, WRITES, UPDATES, OR       *
+      *  DELETES A RECORD, CAPTURING THE RECORD IMAGE BEFORE AND AFTER *
+      *  THE CALL.  OPEN/CLOSE/INFO CARRY NO RECORD IMAGE AND SO ARE   *
+      *  NOT AUDITED.  D001'S FIFIX RETURN CODE/KEY ARE SAVED AND      *
+      *  RESTORED THE SAME WAY 907-WRITE-EXCEPTION ALREADY DOES, SINCE *
+      *  THIS CAN ALSO BE REACHED WHILE D001 IS STILL BEING BROWSED.   *
+      *  OPENED ONCE, RIGHT AFTER D001 ITSELF, AND CLOSED ONCE AT      *
+      *  END-OF-JOB, SO THE GDG FILE TYPE ROLLS ONE NEW GENERATION     *
+      *  PER RUN RATHER THAN ONE PER AUDIT RECORD.                     *
+      ******************************************************************
+       01  WS-AUDIT-OPEN-SW          PIC X(01) VALUE 'N'.
+           88  WS-AUDIT-FILE-OPEN           VALUE 'Y'.
+       01  WS-AUDIT-COUNT           PIC S9(9) COMP VALUE ZEROES.
+
+       01  WS-AUDIT-TIME.
+           05  WS-AUD-HH                  PIC 9(02).
+           05  WS-AUD-MM                  PIC 9(02).
+           05  WS-AUD-SS                  PIC 9(02).
+           05  WS-AUD-HH2                 PIC 9(02).
+
+       01  AUDIT-RECORD-AREA.
+           05  AUDIT-TIMESTAMP            PIC X(08).
+           05  AUDIT-FUNCTION             PIC X(02).
+           05  AUDIT-KEY                  PIC X(15).
+           05  AUDIT-BEFORE-IMAGE         PIC X(80).
+           05  AUDIT-AFTER-IMAGE          PIC X(80).
+      *
+      *  EDITED WORK FIELD USED TO RENDER UR70-RETC (BINARY) AS TEXT
+      *  BEFORE IT GOES INTO THE ALPHANUMERIC EXCP-RETURN-CODE.
+       01  WS-UR70-RETC-EDIT         PIC -(8)9.
+      *
+      *  EDITED WORK FIELD USED TO RENDER FIFIX-RETURN-CODE (A SINGLE
+      *  CHARACTER) INTO EXCP-RETURN-CODE THE SAME RIGHT-JUSTIFIED WAY
+      *  WS-UR70-RETC-EDIT RENDERS THE NUMERIC UR70-RETC, SO A READER
+      *  OF DD UR70EXCP SEES ONE CONSISTENT FIELD LAYOUT REGARDLESS OF
+      *  WHETHER THE EXCEPTION CAME FROM GVBUR70 OR FROM FIFIX.
+       01  WS-FIFIX-RETC-EDIT        PIC X(09) JUSTIFIED RIGHT.
+      *
+      ******************************************************************
+      *  INPUT FEED - DD UR70FEED IS READ SEQUENTIALLY AND EACH RECORD *
+      *  IS WRITTEN TO D001 WITH A GENERATED KEY, REPLACING THE FIXED  *
+      *  TEST RECORD THIS PROGRAM USED TO WRITE.                       *
+      ******************************************************************
+       01  WS-FEED-KEY-SEQ          PIC S9(9) COMP VALUE ZEROES.
+       01  WS-FEED-KEY-EDIT         PIC 9(15)       VALUE ZEROES.
+       01  WS-FEED-RECORDS-LOADED   PIC S9(9) COMP VALUE ZEROES.
+      *
+       01  FEED-RECORD-AREA         PIC X(80)       VALUE SPACES.
+      *
+      ******************************************************************
+      *  MAINTENANCE MODE - DD UR70TRAN CARRIES UPDATE/DELETE          *
+      *  TRANSACTIONS AGAINST D001, APPLIED WITH THE SAME UP AND DL    *
+      *  FUNCTION CODES FIFIX ALREADY SUPPORTS FOR EVERYTHING ELSE.    *
+      *  A TRANSACTION AGAINST A KEY D001 DOES NOT HAVE IS REJECTED    *
+      *  AND COUNTED, NOT TREATED AS A RUN FAILURE.                    *
+      ******************************************************************
+       01  WS-TRAN-APPLIED-COUNT    PIC S9(9) COMP VALUE ZEROES.
+       01  WS-TRAN-REJECTED-COUNT   PIC S9(9) COMP VALUE ZEROES.
+      *
+       01  TRAN-RECORD-AREA.
+           05  TRAN-CODE                  PIC X(01).
+               88  TRAN-CODE-UPDATE             VALUE 'U'.
+               88  TRAN-CODE-DELETE             VALUE 'D'.
+           05  TRAN-KEY                   PIC X(15).
+           05  TRAN-DATA                  PIC X(80).
+      *
+      *****************************************************************
+      *  SEVERITY CLASSIFICATION FOR UR70/FIFIX RETURN CODES,          *
+      *  0000/0004/0008/0016 AS DOCUMENTED IN THE PROGRAM BANNER.      *
+      *****************************************************************
+       01  WS-SEVERITY-CD          PIC X(4) VALUE '0000'.
+           88  WS-SEVERITY-OK             VALUE '0000'.
+           88  WS-SEVERITY-WARNING        VALUE '0004'.
+           88  WS-SEVERITY-ERROR          VALUE '0008'.
+           88  WS-SEVERITY-CATASTROPHIC   VALUE '0016'.
+      *
+       01  WS-MAX-SEVERITY-CD      PIC X(4) VALUE '0000'.
+           88  WS-MAX-SEVERITY-OK         VALUE '0000'.
+           88  WS-MAX-SEVERITY-WARNING    VALUE '0004'.
+           88  WS-MAX-SEVERITY-ERROR      VALUE '0008'.
+           88  WS-MAX-SEVERITY-CATASTROPHIC VALUE '0016'.
       *
        01 UR70-PARAMETER-AREA.
+          05  UR70-VERSION                PIC S9(4) USAGE IS BINARY.
+          05  UR70-FLAG1                  PIC X(1).
+          05  UR70-FLAG2                  PIC X(1).
           05  UR70-FUNCTION               PIC X(8).
           05  UR70-OPTION                 PIC X(8).
           05  UR70-OPTIONS REDEFINES UR70-OPTION.
@@ -70,18 +305,81 @@
           05  UR70-LEN-RETN               PIC S9(9) USAGE IS BINARY.
           05  UR70-RETC                   PIC S9(9) USAGE IS BINARY.
           05  UR70-ANCHOR                 POINTER.
-          05  UR70-SPARE                  PIC X(4).
+          05  UR70-JRETC                  PIC S9(9) USAGE IS BINARY.
+          05  UR70-LREQD                  PIC S9(9) USAGE IS BINARY.
       *
        01 GVBUR70                         PIC X(8)  VALUE 'GVBUR70'.
       *
        01  UR70-RETURN-CODES.
            05  UR70-VALUE-SUCCESSFUL      PIC S9(9) COMP VALUE ZEROES.
+      *
+       01  UR70-JAVA-RETURN-CODES.
+           05  UR70-JVALUE-SUCCESSFUL     PIC S9(9) COMP VALUE ZEROES.
+      *
+      ******************************************************************
+      *  COUNTS SPLITTING GVBUR70 CALL FUNCTION OUTCOMES INTO           *
+      *  INTERFACE FAILURES (UR70-RETC) AND JAVA BUSINESS-RULE          *
+      *  REJECTS (UR70-JRETC) FOR THE END-OF-JOB SUMMARY.               *
+      ******************************************************************
+       01  WS-UR70-CALL-COUNT         PIC S9(9) COMP VALUE ZEROES.
+       01  WS-UR70-INTERFACE-FAIL-CNT PIC S9(9) COMP VALUE ZEROES.
+       01  WS-UR70-JAVA-REJECT-COUNT  PIC S9(9) COMP VALUE ZEROES.
 
        01  UR70-SEND-AREA.
            05  UR70-A80-SEND-AREA         PIC  X(80)      VALUE SPACES.
 
        01  UR70-RECV-AREA.
            05  UR70-A80-RECV-AREA         PIC  X(80)      VALUE SPACES.
+      *
+      ******************************************************************
+      *  UR70-LEN-SEND/UR70-LEN-RECV ARE SIZED FROM THE ACTUAL LENGTH  *
+      *  OF THE D001 RECORD CURRENTLY BEING PROCESSED (WS-CURRENT-     *
+      *  RECORD-LENGTH, SET BY 410-READ-NEXT), CAPPED AT THE PHYSICAL  *
+      *  SIZE OF UR70-A80-SEND-AREA/UR70-A80-RECV-AREA.  A RECORD THAT *
+      *  WOULD OTHERWISE OVERFLOW THE BUFFER IS CLIPPED AND LOGGED AS  *
+      *  A WARNING RATHER THAN OVERRUNNING THE SEND/RECV AREA.         *
+      ******************************************************************
+       01  WS-CURRENT-RECORD-LENGTH  PIC S9(4) COMP VALUE ZEROES.
+       01  UR70-SEND-BUFFER-MAX      PIC S9(4) COMP VALUE +80.
+       01  UR70-RECV-BUFFER-MAX      PIC S9(4) COMP VALUE +80.
+       01  WS-UR70-SEND-CLIP-COUNT   PIC S9(9) COMP VALUE ZEROES.
+       01  WS-UR70-RECV-CLIP-COUNT   PIC S9(9) COMP VALUE ZEROES.
+      *
+      *  A DD UR70FEED RECORD CARRIES 80 BYTES BUT D001 HOLDS ONLY 22,
+      *  SO ANY FEED RECORD WITH NON-BLANK CONTENT PAST BYTE 22 LOSES
+      *  DATA ON WRITE.  COUNTED AND LOGGED THE SAME WAY 106-SIZE-
+      *  SEND-RECV-LEN COUNTS AND LOGS A SEND/RECV CLIP.
+       01  WS-FEED-CLIP-COUNT        PIC S9(9) COMP VALUE ZEROES.
+      *
+      *****************************************************************
+      *  UR70 DRIVER CONTROL TABLE - LOADED FROM DD UR70DRV.           *
+      *  ONE ENTRY PER CLASS/METHOD/BUFFER-LENGTH/OPTION COMBINATION   *
+      *  GVBUR70 IS TO BE DRIVEN AGAINST, SO NEW JAVA-SIDE RULES ARE   *
+      *  ADDED BY CHANGING THE CONTROL FILE, NOT THE PROGRAM.          *
+      *****************************************************************
+       01  DRV-CTL-MAX-ENTRIES             PIC S9(4) COMP VALUE +25.
+      *
+       01  DRV-CTL-RECORD-AREA.
+           05  DRV-CTL-CLASS                PIC X(32).
+           05  DRV-CTL-METHOD                PIC X(32).
+           05  DRV-CTL-LEN-SEND              PIC 9(05).
+           05  DRV-CTL-LEN-RECV              PIC 9(05).
+           05  DRV-CTL-OPTION1               PIC 9(04).
+           05  DRV-CTL-FLAG1                 PIC X(01).
+           05  DRV-CTL-FLAG2                 PIC X(01).
+      *
+       01  DRV-CONTROL-TABLE.
+           05  DRV-CTL-COUNT                PIC S9(4) COMP VALUE ZEROES.
+           05  DRV-CTL-ENTRY OCCURS 25 TIMES INDEXED BY DRV-CTL-IDX.
+               10  DRV-CTL-T-CLASS           PIC X(32).
+               10  DRV-CTL-T-METHOD          PIC X(32).
+               10  DRV-CTL-T-LEN-SEND        PIC S9(9) COMP.
+               10  DRV-CTL-T-LEN-RECV        PIC S9(9) COMP.
+               10  DRV-CTL-T-OPTION1         PIC S9(4) COMP.
+               10  DRV-CTL-T-FLAG1           PIC X(01).
+                   88  DRV-CTL-T-FLAG1-VALID     VALUES 'U' 'E'.
+               10  DRV-CTL-T-FLAG2           PIC X(01).
+                   88  DRV-CTL-T-FLAG2-VALID     VALUES '0' '1'.
 
       *****************************************************************
       *                                                               *
@@ -147,6 +445,7 @@
        01  FIFIX-FILE-TYPES.
            05  FIFIX-VALUE-SEQUENTIAL     PIC  X(01) VALUE 'S'.
            05  FIFIX-VALUE-VSAM           PIC  X(01) VALUE 'V'.
+           05  FIFIX-VALUE-GDG            PIC  X(01) VALUE 'G'.
 
        01  FIFIX-FILE-MODES.
            05  FIFIX-VALUE-INPUT          PIC  X(02) VALUE 'I '.
@@ -192,23 +491,254 @@
       *
            DISPLAY 'TESTUR70 STARTING'
       *
-      *    PERFORM 200-ASSIGN-RECORD        THRU 200-EXIT
+           PERFORM 090-OPEN-EXCEPTION-FILE  THRU 090-EXIT
+      *
+           ACCEPT WS-JOB-START-TIME         FROM TIME
+      *
+           PERFORM 100-LOAD-RUN-PARM        THRU 100-EXIT
+      *
+           PERFORM 101-LOAD-DRIVER-TABLE    THRU 101-EXIT
       *
            PERFORM 102-SPEC-NUMBER-SUBTASK  THRU 102-EXIT
       *
-           PERFORM 104-CALL-CLASS-METHOD    THRU 104-EXIT
+           IF WS-RUN-IVP-MODE
+              PERFORM 104-CALL-CLASS-METHOD THRU 104-EXIT
+           END-IF
       *
            PERFORM 110-OPEN-FILE            THRU 110-EXIT
       *
-      *    PERFORM 300-WRITE-RECORD         THRU 300-EXIT
+           PERFORM 112-OPEN-REPORT          THRU 112-EXIT
+      *
+           PERFORM 113-OPEN-AUDIT-FILE      THRU 113-EXIT
+      *
+           PERFORM 111-RECONCILE-D001-COUNT THRU 111-EXIT
+      *
+           PERFORM 200-LOAD-INPUT-FEED      THRU 200-EXIT
+      *
+           PERFORM 250-PROCESS-TRANSACTIONS THRU 250-EXIT
+      *
            PERFORM 400-READ-RECORD          THRU 400-EXIT
       *
            PERFORM 120-CLOSE-FILE           THRU 120-EXIT
+      *
+           PERFORM 121-SAVE-D001-COUNT      THRU 121-EXIT
+      *
+           PERFORM 950-EXCEPTION-REPORT     THRU 950-EXIT
+      *
+           PERFORM 957-CLOSE-REPORT         THRU 957-EXIT
+      *
+           PERFORM 958-CLOSE-AUDIT-FILE     THRU 958-EXIT
+      *
+           PERFORM 959-CLOSE-EXCEPTION-FILE THRU 959-EXIT
       *
            .
        000-GOBACK.
            GOBACK.
 
+      ******************************************************************
+      * OPEN THE EXCEPTION FILE DD (UR70EXCP) ONCE, BEFORE THE RUN-    *
+      * CONTROL CARD IS EVEN READ, SINCE AN INVALID CONTROL CARD IS    *
+      * ITSELF THE FIRST POSSIBLE EXCEPTION (103-VALIDATE-RUN-FLAGS).  *
+      * A MISSING DD IS NOT FATAL - 907-WRITE-EXCEPTION FALLS BACK TO  *
+      * THE DISPLAY LOG ONLY.                                          *
+      ******************************************************************
+       090-OPEN-EXCEPTION-FILE.
+
+           SET  FIFIX-ANCHOR              TO NULL
+           MOVE 'UR70EXCP'                TO FIFIX-DDNAME
+           MOVE FIFIX-VALUE-OPEN          TO FIFIX-FUNCTION-CODE
+           MOVE FIFIX-VALUE-GDG           TO FIFIX-FILE-TYPE
+           MOVE FIFIX-VALUE-EXTEND        TO FIFIX-FILE-MODE
+           MOVE SPACES                    TO FIFIX-RETURN-CODE
+           MOVE SPACES                    TO FIFIX-RECORD-KEY
+
+           CALL FIFIX      USING FIFIX-PARAMETER-AREA,
+                                 EXCP-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+
+           IF FIFIX-RETURN-CODE = FIFIX-VALUE-SUCCESSFUL
+              MOVE 'Y'                    TO WS-EXCP-OPEN-SW
+           ELSE
+              MOVE 'N'                    TO WS-EXCP-OPEN-SW
+              DISPLAY 'UR70EXCP NOT AVAILABLE, EXCEPTIONS NOT SAVED '
+                      'TO A DD'
+           END-IF
+
+           .
+       090-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LOAD THE RUN-CONTROL CARD FROM DD UR70PARM.  IF THE CONTROL   *
+      * CARD IS ABSENT, THE SUBTASK COUNT DEFAULTS TO 1 AS BEFORE.     *
+      ******************************************************************
+       100-LOAD-RUN-PARM.
+
+           SET  FIFIX-ANCHOR              TO NULL
+           MOVE 'UR70PARM'                TO FIFIX-DDNAME
+           MOVE FIFIX-VALUE-OPEN          TO FIFIX-FUNCTION-CODE
+           MOVE FIFIX-VALUE-SEQUENTIAL    TO FIFIX-FILE-TYPE
+           MOVE FIFIX-VALUE-INPUT         TO FIFIX-FILE-MODE
+           MOVE SPACES                    TO FIFIX-RETURN-CODE
+           MOVE SPACES                    TO FIFIX-RECORD-KEY
+
+           CALL FIFIX      USING FIFIX-PARAMETER-AREA,
+                                 PARM-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+
+           IF FIFIX-RETURN-CODE = FIFIX-VALUE-SUCCESSFUL
+              MOVE 'UR70PARM'             TO FIFIX-DDNAME
+              MOVE FIFIX-VALUE-READ       TO FIFIX-FUNCTION-CODE
+              CALL FIFIX   USING FIFIX-PARAMETER-AREA,
+                                 PARM-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+
+              IF FIFIX-RETURN-CODE = FIFIX-VALUE-SUCCESSFUL
+                 MOVE PARM-SUBTASK-COUNT  TO WS-RUN-SUBTASK-COUNT
+                 IF PARM-FLAG1 NOT = SPACE
+                    MOVE PARM-FLAG1       TO WS-RUN-FLAG1
+                 END-IF
+                 IF PARM-FLAG2 NOT = SPACE
+                    MOVE PARM-FLAG2       TO WS-RUN-FLAG2
+                 END-IF
+                 IF PARM-IVP-SW NOT = SPACE
+                    MOVE PARM-IVP-SW      TO WS-RUN-IVP-SW
+                 END-IF
+              END-IF
+
+              MOVE 'UR70PARM'             TO FIFIX-DDNAME
+              MOVE FIFIX-VALUE-CLOSE      TO FIFIX-FUNCTION-CODE
+              CALL FIFIX   USING FIFIX-PARAMETER-AREA,
+                                 PARM-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+              SET  FIFIX-ANCHOR           TO NULL
+           ELSE
+              DISPLAY 'UR70PARM NOT AVAILABLE, USING DEFAULT SUBTASK '
+                      'COUNT'
+           END-IF
+
+           PERFORM 103-VALIDATE-RUN-FLAGS THRU 103-EXIT
+
+           DISPLAY 'UR70 SUBTASK COUNT = ' WS-RUN-SUBTASK-COUNT
+
+           .
+       100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * VALIDATE THE FLAG1/FLAG2 COMBINATION PICKED UP FROM UR70PARM.  *
+      * AN UNRECOGNIZED VALUE IS LOGGED TO THE EXCEPTION FILE AS A     *
+      * NON-CATASTROPHIC ERROR AND THE RUN FALLS BACK TO 'U'/'0'.      *
+      ******************************************************************
+       103-VALIDATE-RUN-FLAGS.
+
+           IF NOT WS-FLAG1-VALID OR NOT WS-FLAG2-VALID
+              MOVE 'UR70 '                TO EXCP-SOURCE
+              MOVE 'PARM    '             TO EXCP-FUNCTION
+              MOVE 'UR70PARM'             TO EXCP-DDNAME
+              MOVE SPACES                 TO EXCP-RETURN-CODE
+              MOVE SPACES                 TO EXCP-KEY
+              MOVE SPACES                 TO EXCP-VSAM-RETURN-CODE
+              MOVE SPACES                 TO EXCP-RECORD-IMAGE
+              MOVE 'INVALID FLAG1/FLAG2 ON UR70PARM, USING DEFAULTS'
+                                          TO EXCP-DETAIL
+              MOVE '0008'                 TO WS-SEVERITY-CD
+              PERFORM 907-WRITE-EXCEPTION THRU 907-EXIT
+              PERFORM 990-CHECK-SEVERITY  THRU 990-EXIT
+              MOVE 'U'                    TO WS-RUN-FLAG1
+              MOVE '0'                    TO WS-RUN-FLAG2
+           END-IF
+
+           DISPLAY 'UR70 INIT FLAG1/FLAG2 = ' WS-RUN-FLAG1 '/'
+                   WS-RUN-FLAG2
+
+           .
+       103-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LOAD THE GVBUR70 CLASS/METHOD DRIVER TABLE FROM DD UR70DRV.    *
+      * IF THE CONTROL FILE IS ABSENT OR EMPTY, FALL BACK TO A SINGLE  *
+      * DEFAULT ENTRY SO THE PROGRAM STILL RUNS STANDALONE.            *
+      ******************************************************************
+       101-LOAD-DRIVER-TABLE.
+
+           MOVE +0                        TO DRV-CTL-COUNT
+
+           SET  FIFIX-ANCHOR              TO NULL
+           MOVE 'UR70DRV '                TO FIFIX-DDNAME
+           MOVE FIFIX-VALUE-OPEN          TO FIFIX-FUNCTION-CODE
+           MOVE FIFIX-VALUE-SEQUENTIAL    TO FIFIX-FILE-TYPE
+           MOVE FIFIX-VALUE-INPUT         TO FIFIX-FILE-MODE
+           MOVE SPACES                    TO FIFIX-RETURN-CODE
+           MOVE SPACES                    TO FIFIX-RECORD-KEY
+
+           CALL FIFIX      USING FIFIX-PARAMETER-AREA,
+                                 DRV-CTL-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+
+           IF FIFIX-RETURN-CODE = FIFIX-VALUE-SUCCESSFUL
+              PERFORM 101-READ-DRIVER-ENTRY
+                 THRU 101-READ-DRIVER-ENTRY-EXIT
+                 UNTIL FIFIX-RETURN-CODE = FIFIX-VALUE-END-OF-FILE
+                    OR DRV-CTL-COUNT >= DRV-CTL-MAX-ENTRIES
+
+              MOVE 'UR70DRV '             TO FIFIX-DDNAME
+              MOVE FIFIX-VALUE-CLOSE      TO FIFIX-FUNCTION-CODE
+              CALL FIFIX   USING FIFIX-PARAMETER-AREA,
+                                 DRV-CTL-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+              SET  FIFIX-ANCHOR           TO NULL
+           ELSE
+              DISPLAY 'UR70DRV NOT AVAILABLE, USING DEFAULT DRIVER'
+           END-IF
+
+           IF DRV-CTL-COUNT = 0
+              MOVE +1                     TO DRV-CTL-COUNT
+              MOVE 'MyClass'              TO DRV-CTL-T-CLASS(1)
+              MOVE 'Method1'              TO DRV-CTL-T-METHOD(1)
+              MOVE +10                    TO DRV-CTL-T-LEN-SEND(1)
+              MOVE +22                    TO DRV-CTL-T-LEN-RECV(1)
+              MOVE +1                     TO DRV-CTL-T-OPTION1(1)
+              MOVE 'U'                    TO DRV-CTL-T-FLAG1(1)
+              MOVE '0'                    TO DRV-CTL-T-FLAG2(1)
+           END-IF
+
+           DISPLAY 'UR70 DRIVER TABLE ENTRIES LOADED: ' DRV-CTL-COUNT
+
+           .
+       101-EXIT.
+           EXIT.
+
+       101-READ-DRIVER-ENTRY.
+
+           MOVE 'UR70DRV '                TO FIFIX-DDNAME
+           MOVE FIFIX-VALUE-READ          TO FIFIX-FUNCTION-CODE
+           CALL FIFIX      USING FIFIX-PARAMETER-AREA,
+                                 DRV-CTL-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+
+           IF FIFIX-RETURN-CODE = FIFIX-VALUE-SUCCESSFUL
+              ADD  1                      TO DRV-CTL-COUNT
+              MOVE DRV-CTL-CLASS
+                          TO DRV-CTL-T-CLASS(DRV-CTL-COUNT)
+              MOVE DRV-CTL-METHOD
+                          TO DRV-CTL-T-METHOD(DRV-CTL-COUNT)
+              MOVE DRV-CTL-LEN-SEND
+                          TO DRV-CTL-T-LEN-SEND(DRV-CTL-COUNT)
+              MOVE DRV-CTL-LEN-RECV
+                          TO DRV-CTL-T-LEN-RECV(DRV-CTL-COUNT)
+              MOVE DRV-CTL-OPTION1
+                          TO DRV-CTL-T-OPTION1(DRV-CTL-COUNT)
+              MOVE DRV-CTL-FLAG1
+                          TO DRV-CTL-T-FLAG1(DRV-CTL-COUNT)
+              MOVE DRV-CTL-FLAG2
+                          TO DRV-CTL-T-FLAG2(DRV-CTL-COUNT)
+           END-IF
+
+           .
+       101-READ-DRIVER-ENTRY-EXIT.
+           EXIT.
 
       ******************************************************************
       * SPECIFY NUMBER SUB TASKS                                       *
@@ -218,14 +748,19 @@
            DISPLAY 'TESTUR70 SETTING SUBTASK(S)'
 
            SET  UR70-ANCHOR               TO NULL
+           MOVE +1                        TO UR70-VERSION
+           MOVE WS-RUN-FLAG1              TO UR70-FLAG1
+           MOVE WS-RUN-FLAG2              TO UR70-FLAG2
            MOVE 'INIT    '                TO UR70-FUNCTION
-           MOVE +1                        TO UR70-OPTION1
+           MOVE WS-RUN-SUBTASK-COUNT      TO UR70-OPTION1
            MOVE +0                        TO UR70-RETC
 
            CALL GVBUR70    USING UR70-PARAMETER-AREA,
                                  UR70-SEND-AREA,
                                  UR70-RECV-AREA.
 
+           PERFORM 900-CLASSIFY-UR70-RC   THRU 900-EXIT
+
            IF UR70-RETC   NOT = UR70-VALUE-SUCCESSFUL
               DISPLAY 'UR70:'
                       ', SET SUBTASKS FAILED, '
@@ -237,26 +772,61 @@
            EXIT.
 
       ******************************************************************
-      * CALL JAVA CLASS METHOD                                         *
+      * CALL JAVA CLASS METHOD - ONCE FOR EVERY ENTRY IN THE DRIVER    *
+      * TABLE LOADED BY 101-LOAD-DRIVER-TABLE, SO ONE BATCH STEP CAN   *
+      * FAN OUT TO SEVERAL JAVA CLASSES/METHODS IN A SINGLE RUN.       *
       ******************************************************************
        104-CALL-CLASS-METHOD.
 
-           DISPLAY 'TESTUR70 CALLING CLASS|METHOD'
+           PERFORM 104-CALL-ONE-DRIVER-ENTRY
+                      THRU 104-CALL-ONE-DRIVER-ENTRY-EXIT
+              VARYING DRV-CTL-IDX FROM 1 BY 1
+                UNTIL DRV-CTL-IDX > DRV-CTL-COUNT
+
+           .
+       104-EXIT.
+           EXIT.
+
+       104-CALL-ONE-DRIVER-ENTRY.
+
+           DISPLAY 'TESTUR70 CALLING CLASS|METHOD: '
+                   DRV-CTL-T-CLASS(DRV-CTL-IDX) '|'
+                   DRV-CTL-T-METHOD(DRV-CTL-IDX)
 
-           MOVE 'CALL    '                         TO UR70-FUNCTION
-           MOVE SPACES                             TO UR70-OPTION
-           MOVE 'MyClass                         ' TO UR70-CLASS
-           MOVE 'Method1                         ' TO UR70-METHOD
-           MOVE +10                                TO UR70-LEN-SEND
-           MOVE +22                                TO UR70-LEN-RECV
-           MOVE +0                                 TO UR70-RETC
+           PERFORM 105-VALIDATE-ENTRY-FLAGS THRU 105-EXIT
+
+           MOVE +1                        TO UR70-VERSION
+           MOVE 'CALL    '                TO UR70-FUNCTION
+           MOVE DRV-CTL-T-OPTION1(DRV-CTL-IDX)
+                                          TO UR70-OPTION1
+           MOVE DRV-CTL-T-CLASS(DRV-CTL-IDX)
+                                          TO UR70-CLASS
+           MOVE DRV-CTL-T-METHOD(DRV-CTL-IDX)
+                                          TO UR70-METHOD
+           MOVE DRV-CTL-T-LEN-SEND(DRV-CTL-IDX)
+                                          TO UR70-LEN-SEND
+           MOVE DRV-CTL-T-LEN-RECV(DRV-CTL-IDX)
+                                          TO UR70-LEN-RECV
+           MOVE DRV-CTL-T-FLAG1(DRV-CTL-IDX)
+                                          TO UR70-FLAG1
+           MOVE DRV-CTL-T-FLAG2(DRV-CTL-IDX)
+                                          TO UR70-FLAG2
+           MOVE +0                        TO UR70-RETC
 *
-           MOVE '0123456789'       TO UR70-A80-SEND-AREA
+           IF WS-CURRENT-RECORD-LENGTH > ZEROES
+              MOVE FIFIX-FB-RECORD-AREA   TO UR70-A80-SEND-AREA
+           ELSE
+              MOVE '0123456789'           TO UR70-A80-SEND-AREA
+           END-IF
+
+           PERFORM 106-SIZE-SEND-RECV-LEN THRU 106-EXIT
 
            CALL GVBUR70    USING UR70-PARAMETER-AREA,
                                  UR70-SEND-AREA,
                                  UR70-RECV-AREA.
 
+           PERFORM 900-CLASSIFY-UR70-RC   THRU 900-EXIT
+
            IF UR70-RETC   NOT = UR70-VALUE-SUCCESSFUL
               DISPLAY 'UR70:'
                       ', CALL CLASS METHOD FAILED, '
@@ -264,9 +834,95 @@
                       ' FUNCTION = ', UR70-FUNCTION
            ELSE
               DISPLAY 'RECV:' UR70-A80-RECV-AREA
+              DISPLAY 'UR70-JRETC = ' UR70-JRETC
            END-IF.
 
-       104-EXIT.
+       104-CALL-ONE-DRIVER-ENTRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * VALIDATE THE FLAG1/FLAG2 COMBINATION CARRIED BY THIS DRIVER    *
+      * TABLE ENTRY (LOADED FROM UR70DRV BY 101-READ-DRIVER-ENTRY).    *
+      * AN UNRECOGNIZED VALUE IS LOGGED TO THE EXCEPTION FILE AS A     *
+      * NON-CATASTROPHIC ERROR AND THIS ENTRY FALLS BACK TO 'U'/'0'    *
+      * BEFORE THE FLAGS EVER REACH UR70-FLAG1/UR70-FLAG2.             *
+      ******************************************************************
+       105-VALIDATE-ENTRY-FLAGS.
+
+           IF NOT DRV-CTL-T-FLAG1-VALID(DRV-CTL-IDX)
+              OR NOT DRV-CTL-T-FLAG2-VALID(DRV-CTL-IDX)
+              MOVE 'UR70 '                TO EXCP-SOURCE
+              MOVE 'CALL    '             TO EXCP-FUNCTION
+              MOVE 'UR70DRV '             TO EXCP-DDNAME
+              MOVE SPACES                 TO EXCP-RETURN-CODE
+              MOVE SPACES                 TO EXCP-KEY
+              MOVE SPACES                 TO EXCP-VSAM-RETURN-CODE
+              MOVE SPACES                 TO EXCP-RECORD-IMAGE
+              MOVE 'INVALID FLAG1/FLAG2 ON UR70DRV ENTRY, DEFAULTED'
+                                          TO EXCP-DETAIL
+              MOVE '0008'                 TO WS-SEVERITY-CD
+              PERFORM 907-WRITE-EXCEPTION THRU 907-EXIT
+              PERFORM 990-CHECK-SEVERITY  THRU 990-EXIT
+              MOVE 'U'  TO DRV-CTL-T-FLAG1(DRV-CTL-IDX)
+              MOVE '0'  TO DRV-CTL-T-FLAG2(DRV-CTL-IDX)
+           END-IF
+
+           .
+       105-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * SIZE UR70-LEN-SEND/UR70-LEN-RECV FROM THE ACTUAL LENGTH OF THE *
+      * D001 RECORD CURRENTLY IN PROGRESS (IF ANY), CAPPED AT THE      *
+      * PHYSICAL SIZE OF THE SEND/RECV AREAS.  WHEN NO D001 RECORD IS  *
+      * IN PROGRESS (WS-CURRENT-RECORD-LENGTH IS ZERO), THE LENGTHS    *
+      * FROM THE DRIVER CONTROL TABLE ARE LEFT AS THEY WERE MOVED.     *
+      ******************************************************************
+       106-SIZE-SEND-RECV-LEN.
+
+           IF WS-CURRENT-RECORD-LENGTH > ZEROES
+              MOVE WS-CURRENT-RECORD-LENGTH TO UR70-LEN-SEND
+              MOVE WS-CURRENT-RECORD-LENGTH TO UR70-LEN-RECV
+           END-IF
+
+           IF UR70-LEN-SEND > UR70-SEND-BUFFER-MAX
+              ADD  1                      TO WS-UR70-SEND-CLIP-COUNT
+              MOVE 'UR70 '                TO EXCP-SOURCE
+              MOVE 'CALL    '             TO EXCP-FUNCTION
+              MOVE SPACES                 TO EXCP-DDNAME
+              MOVE UR70-LEN-SEND          TO WS-UR70-RETC-EDIT
+              MOVE WS-UR70-RETC-EDIT      TO EXCP-RETURN-CODE
+              MOVE SPACES                 TO EXCP-KEY
+              MOVE SPACES                 TO EXCP-VSAM-RETURN-CODE
+              MOVE SPACES                 TO EXCP-RECORD-IMAGE
+              MOVE 'UR70-LEN-SEND CLIPPED TO BUFFER SIZE'
+                                          TO EXCP-DETAIL
+              MOVE '0004'                 TO WS-SEVERITY-CD
+              PERFORM 907-WRITE-EXCEPTION THRU 907-EXIT
+              PERFORM 990-CHECK-SEVERITY  THRU 990-EXIT
+              MOVE UR70-SEND-BUFFER-MAX   TO UR70-LEN-SEND
+           END-IF
+
+           IF UR70-LEN-RECV > UR70-RECV-BUFFER-MAX
+              ADD  1                      TO WS-UR70-RECV-CLIP-COUNT
+              MOVE 'UR70 '                TO EXCP-SOURCE
+              MOVE 'CALL    '             TO EXCP-FUNCTION
+              MOVE SPACES                 TO EXCP-DDNAME
+              MOVE UR70-LEN-RECV          TO WS-UR70-RETC-EDIT
+              MOVE WS-UR70-RETC-EDIT      TO EXCP-RETURN-CODE
+              MOVE SPACES                 TO EXCP-KEY
+              MOVE SPACES                 TO EXCP-VSAM-RETURN-CODE
+              MOVE SPACES                 TO EXCP-RECORD-IMAGE
+              MOVE 'UR70-LEN-RECV CLIPPED TO BUFFER SIZE'
+                                          TO EXCP-DETAIL
+              MOVE '0004'                 TO WS-SEVERITY-CD
+              PERFORM 907-WRITE-EXCEPTION THRU 907-EXIT
+              PERFORM 990-CHECK-SEVERITY  THRU 990-EXIT
+              MOVE UR70-RECV-BUFFER-MAX   TO UR70-LEN-RECV
+           END-IF
+
+           .
+       106-EXIT.
            EXIT.
 
       ******************************************************************
@@ -292,6 +948,8 @@
                                  FIFIX-RECORD-AREA,
                                  FIFIX-RECORD-KEY
 
+           PERFORM 905-CLASSIFY-FIFIX-RC   THRU 905-EXIT
+
            IF FIFIX-RETURN-CODE NOT = FIFIX-VALUE-SUCCESSFUL
               DISPLAY 'MTEST: DD:  D001'
                       ', FIFIX FAILED, '
@@ -331,6 +989,8 @@
                                  FIFIX-RECORD-AREA,
                                  FIFIX-RECORD-KEY
 
+           PERFORM 905-CLASSIFY-FIFIX-RC   THRU 905-EXIT
+
            IF FIFIX-RETURN-CODE NOT = FIFIX-VALUE-SUCCESSFUL
               DISPLAY 'MTEST: DD: D001'
                       ', FIFIX FAILED, '
@@ -352,61 +1012,466 @@
       *
       *
       ******************************************************************
-      * ASSIGN RECORD.                                                 *
+      * RECONCILE D001's OPENING RECORD COUNT (VIA THE INFO FUNCTION)  *
+      * AGAINST THE COUNT DD D001CNIN CARRIED FORWARD FROM THE PRIOR   *
+      * RUN.  A MISMATCH IS LOGGED AS A WARNING, NOT AN ERROR, SINCE   *
+      * D001 IS EXPECTED TO GROW/SHRINK ACROSS RUNS.                   *
       ******************************************************************
-       200-ASSIGN-RECORD.
-      *
-      *
-           MOVE '00000004ABCDEFGHIJKLMNOPQRSTUVWXYZ'
-                              TO FIFIX-RECORD-AREA
-      *    MOVE '01234567'    TO FIFIX-RECORD-KEY
+       111-RECONCILE-D001-COUNT.
+
+           PERFORM 111-LOAD-PRIOR-COUNT   THRU 111-LOAD-PRIOR-COUNT-EXIT
+           PERFORM 111-GET-D001-INFO      THRU 111-GET-D001-INFO-EXIT
+
+           IF WS-D001-PRIOR-COUNT NOT = ZEROES
+              COMPUTE WS-D001-COUNT-VARIANCE =
+                      FIFIX-NUM-RECORDS - WS-D001-PRIOR-COUNT
+              DISPLAY 'D001 RECORD COUNT RECONCILIATION:'
+              DISPLAY '  PRIOR RUN COUNT = ' WS-D001-PRIOR-COUNT
+              DISPLAY '  CURRENT COUNT   = ' FIFIX-NUM-RECORDS
+              DISPLAY '  VARIANCE        = ' WS-D001-COUNT-VARIANCE
+              MOVE 'D001 RECORD COUNT RECONCILIATION:'
+                                          TO RPT-LINE
+              PERFORM 956-WRITE-REPORT-LINE THRU 956-EXIT
+              MOVE WS-D001-PRIOR-COUNT    TO WS-RPT-NUM-EDIT
+              MOVE SPACES                 TO RPT-LINE
+              STRING '  PRIOR RUN COUNT = ' WS-RPT-NUM-EDIT
+                     DELIMITED BY SIZE   INTO RPT-LINE
+              PERFORM 956-WRITE-REPORT-LINE THRU 956-EXIT
+              MOVE FIFIX-NUM-RECORDS      TO WS-RPT-NUM-EDIT
+              MOVE SPACES                 TO RPT-LINE
+              STRING '  CURRENT COUNT   = ' WS-RPT-NUM-EDIT
+                     DELIMITED BY SIZE   INTO RPT-LINE
+              PERFORM 956-WRITE-REPORT-LINE THRU 956-EXIT
+              MOVE WS-D001-COUNT-VARIANCE TO WS-RPT-NUM-EDIT
+              MOVE SPACES                 TO RPT-LINE
+              STRING '  VARIANCE        = ' WS-RPT-NUM-EDIT
+                     DELIMITED BY SIZE   INTO RPT-LINE
+              PERFORM 956-WRITE-REPORT-LINE THRU 956-EXIT
+              IF WS-D001-COUNT-VARIANCE NOT = ZEROES
+                 MOVE '0004'               TO WS-SEVERITY-CD
+                 PERFORM 990-CHECK-SEVERITY THRU 990-EXIT
+              END-IF
+           ELSE
+              DISPLAY 'D001 RECORD COUNT RECONCILIATION: '
+                      'NO PRIOR COUNT AVAILABLE'
+              MOVE SPACES                 TO RPT-LINE
+              STRING 'D001 RECORD COUNT RECONCILIATION: '
+                     'NO PRIOR COUNT AVAILABLE'
+                     DELIMITED BY SIZE   INTO RPT-LINE
+              PERFORM 956-WRITE-REPORT-LINE THRU 956-EXIT
+           END-IF
+
            .
+       111-EXIT.
+           EXIT.
 
-       200-EXIT.
+       111-LOAD-PRIOR-COUNT.
+
+           SET  FIFIX-ANCHOR              TO NULL
+           MOVE ZEROES                    TO WS-D001-PRIOR-COUNT
+           MOVE 'D001CNIN'                TO FIFIX-DDNAME
+           MOVE FIFIX-VALUE-OPEN          TO FIFIX-FUNCTION-CODE
+           MOVE FIFIX-VALUE-SEQUENTIAL    TO FIFIX-FILE-TYPE
+           MOVE FIFIX-VALUE-INPUT         TO FIFIX-FILE-MODE
+           MOVE SPACES                    TO FIFIX-RETURN-CODE
+           MOVE SPACES                    TO FIFIX-RECORD-KEY
+
+           CALL FIFIX      USING FIFIX-PARAMETER-AREA,
+                                 D001-CNT-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+
+           IF FIFIX-RETURN-CODE = FIFIX-VALUE-SUCCESSFUL
+              MOVE 'D001CNIN'             TO FIFIX-DDNAME
+              MOVE FIFIX-VALUE-READ       TO FIFIX-FUNCTION-CODE
+              CALL FIFIX   USING FIFIX-PARAMETER-AREA,
+                                 D001-CNT-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+
+              IF FIFIX-RETURN-CODE = FIFIX-VALUE-SUCCESSFUL
+                 MOVE D001-CNT-PRIOR-COUNT TO WS-D001-PRIOR-COUNT
+              END-IF
+
+              MOVE 'D001CNIN'             TO FIFIX-DDNAME
+              MOVE FIFIX-VALUE-CLOSE      TO FIFIX-FUNCTION-CODE
+              CALL FIFIX   USING FIFIX-PARAMETER-AREA,
+                                 D001-CNT-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+           ELSE
+              DISPLAY 'D001CNIN NOT AVAILABLE, SKIPPING '
+                      'PRIOR-COUNT COMPARE'
+           END-IF
+
+           .
+       111-LOAD-PRIOR-COUNT-EXIT.
            EXIT.
-      *
-      *
-      ******************************************************************
-      * WRITE RECORD.                                                  *
-      ******************************************************************
-       300-WRITE-RECORD.
+
+       111-GET-D001-INFO.
 
            MOVE 'D001    '                TO FIFIX-DDNAME
-           MOVE FIFIX-VALUE-WRITE         TO FIFIX-FUNCTION-CODE
+           MOVE FIFIX-VALUE-INFO          TO FIFIX-FUNCTION-CODE
            MOVE FIFIX-VALUE-VSAM          TO FIFIX-FILE-TYPE
-      *    MOVE FIFIX-VALUE-OUTPUT        TO FIFIX-FILE-MODE
-           MOVE FIFIX-VALUE-EXTEND        TO FIFIX-FILE-MODE
-      *    MOVE FIFIX-VALUE-IO            TO FIFIX-FILE-MODE
+           MOVE FIFIX-VALUE-IO            TO FIFIX-FILE-MODE
            MOVE SPACES                    TO FIFIX-RETURN-CODE
-           MOVE +0                        TO FIFIX-VSAM-RETURN-CODE
-           MOVE +22                       TO FIFIX-RECORD-LENGTH
-           MOVE FIFIX-VALUE-FIXED-LEN     TO FIFIX-RECFM
-      *    MOVE 'D'                       TO FIFIX-ESDS
-
            MOVE SPACES                    TO FIFIX-RECORD-KEY
-           MOVE '000000000000010@@@@@@@'
-                                          TO FIFIX-FB-RECORD-AREA
 
-           DISPLAY 'ABOUT TO WRITE RECORD USING: ' FIFIX
-      *    DISPLAY 'PARMS: ' FUNCTION HEX-OF(FIFIX-ANCHOR)
-           DISPLAY 'PARMS: ' FIFIX-PARAMETER-AREA
-           DISPLAY 'RECRD: ' FIFIX-RECORD-AREA(1:32)
-      *
            CALL FIFIX      USING FIFIX-PARAMETER-AREA,
-                                 FIFIX-RECORD-AREA,
+                                 FIFIX-INFO-RETURN-DATA,
                                  FIFIX-RECORD-KEY
 
-           DISPLAY 'WRITTEN WRITE RECORD'
-      *    DISPLAY 'PARMS: ' FUNCTION HEX-OF(FIFIX-ANCHOR)
-           DISPLAY 'PARMS: ' FIFIX-PARAMETER-AREA
-      *
+           PERFORM 905-CLASSIFY-FIFIX-RC  THRU 905-EXIT
+
            IF FIFIX-RETURN-CODE NOT = FIFIX-VALUE-SUCCESSFUL
-              DISPLAY 'MTEST DD: D001'
-                      ', FIFIX FAILED, '
-                      ' RET CD = ', FIFIX-RETURN-CODE
-                      ' FUNCTION = ', FIFIX-FUNCTION-CODE
-              DISPLAY ' DDNAME = ', FIFIX-DDNAME
-                      ' TYPE   = ', FIFIX-FILE-TYPE
+              DISPLAY 'D001 INFO FUNCTION FAILED, RET CD = '
+                      FIFIX-RETURN-CODE
+              MOVE ZEROES                 TO FIFIX-NUM-RECORDS
+              MOVE ZEROES                 TO FIFIX-MAX-RECLEN
+           ELSE
+              DISPLAY 'D001 MAX RECORD LENGTH = ' FIFIX-MAX-RECLEN
+           END-IF
+
+           .
+       111-GET-D001-INFO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * OPEN THE END-OF-JOB REPORT DD (UR70RPT) ONCE, NEAR THE TOP OF  *
+      * THE RUN, SO BOTH THE RECONCILIATION REPORT AND THE END-OF-JOB  *
+      * SUMMARY CAN WRITE TO IT THROUGH 956-WRITE-REPORT-LINE.  A      *
+      * MISSING DD IS NOT FATAL - THE REPORT SIMPLY STAYS ON DISPLAY.  *
+      ******************************************************************
+       112-OPEN-REPORT.
+
+           SET  FIFIX-ANCHOR              TO NULL
+           MOVE 'UR70RPT '                TO FIFIX-DDNAME
+           MOVE FIFIX-VALUE-OPEN          TO FIFIX-FUNCTION-CODE
+           MOVE FIFIX-VALUE-GDG           TO FIFIX-FILE-TYPE
+           MOVE FIFIX-VALUE-EXTEND        TO FIFIX-FILE-MODE
+           MOVE SPACES                    TO FIFIX-RETURN-CODE
+           MOVE SPACES                    TO FIFIX-RECORD-KEY
+
+           CALL FIFIX      USING FIFIX-PARAMETER-AREA,
+                                 RPT-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+
+           IF FIFIX-RETURN-CODE = FIFIX-VALUE-SUCCESSFUL
+              MOVE 'Y'                    TO WS-RPT-OPEN-SW
+           ELSE
+              MOVE 'N'                    TO WS-RPT-OPEN-SW
+              DISPLAY 'UR70RPT NOT AVAILABLE, REPORT NOT WRITTEN '
+                      'TO A DD'
+           END-IF
+
+           .
+       112-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * OPEN THE AUDIT TRAIL DD (UR70AUDT) ONCE, RIGHT AFTER D001, SO  *
+      * 908-WRITE-AUDIT ONLY EVER WRITES TO IT.  A MISSING DD IS NOT   *
+      * FATAL - 908-WRITE-AUDIT FALLS BACK TO THE DISPLAY LOG ONLY.    *
+      ******************************************************************
+       113-OPEN-AUDIT-FILE.
+
+           SET  FIFIX-ANCHOR              TO NULL
+           MOVE 'UR70AUDT'                TO FIFIX-DDNAME
+           MOVE FIFIX-VALUE-OPEN          TO FIFIX-FUNCTION-CODE
+           MOVE FIFIX-VALUE-GDG           TO FIFIX-FILE-TYPE
+           MOVE FIFIX-VALUE-EXTEND        TO FIFIX-FILE-MODE
+           MOVE SPACES                    TO FIFIX-RETURN-CODE
+           MOVE SPACES                    TO FIFIX-RECORD-KEY
+
+           CALL FIFIX      USING FIFIX-PARAMETER-AREA,
+                                 AUDIT-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+
+           IF FIFIX-RETURN-CODE = FIFIX-VALUE-SUCCESSFUL
+              MOVE 'Y'                    TO WS-AUDIT-OPEN-SW
+           ELSE
+              MOVE 'N'                    TO WS-AUDIT-OPEN-SW
+              DISPLAY 'UR70AUDT NOT AVAILABLE, AUDIT RECORDS NOT '
+                      'SAVED TO A DD'
+           END-IF
+
+           .
+       113-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CARRY D001's CLOSING RECORD COUNT FORWARD TO DD D001CNOT SO    *
+      * THE NEXT RUN'S 111-RECONCILE-D001-COUNT HAS SOMETHING TO       *
+      * COMPARE AGAINST.                                               *
+      ******************************************************************
+       121-SAVE-D001-COUNT.
+
+           MOVE FIFIX-NUM-RECORDS         TO D001-CNT-PRIOR-COUNT
+           MOVE 'D001CNOT'                TO FIFIX-DDNAME
+           MOVE FIFIX-VALUE-OPEN          TO FIFIX-FUNCTION-CODE
+           MOVE FIFIX-VALUE-SEQUENTIAL    TO FIFIX-FILE-TYPE
+           MOVE FIFIX-VALUE-OUTPUT        TO FIFIX-FILE-MODE
+           MOVE SPACES                    TO FIFIX-RETURN-CODE
+           MOVE SPACES                    TO FIFIX-RECORD-KEY
+
+           CALL FIFIX      USING FIFIX-PARAMETER-AREA,
+                                 D001-CNT-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+
+           IF FIFIX-RETURN-CODE = FIFIX-VALUE-SUCCESSFUL
+              MOVE 'D001CNOT'             TO FIFIX-DDNAME
+              MOVE FIFIX-VALUE-WRITE      TO FIFIX-FUNCTION-CODE
+              CALL FIFIX   USING FIFIX-PARAMETER-AREA,
+                                 D001-CNT-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+
+              MOVE 'D001CNOT'             TO FIFIX-DDNAME
+              MOVE FIFIX-VALUE-CLOSE      TO FIFIX-FUNCTION-CODE
+              CALL FIFIX   USING FIFIX-PARAMETER-AREA,
+                                 D001-CNT-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+           ELSE
+              DISPLAY 'D001CNOT NOT AVAILABLE, SKIPPING COUNT SAVE'
+           END-IF
+
+           .
+       121-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      * LOAD INPUT FEED - READ DD UR70FEED SEQUENTIALLY AND WRITE EACH *
+      * RECORD ENCOUNTERED TO D001 THROUGH 300-WRITE-RECORD, WITH A    *
+      * GENERATED SEQUENTIAL KEY.  IF UR70FEED IS NOT PRESENT, D001 IS *
+      * LEFT AS-IS AND ONLY THE 400-READ-RECORD BROWSE RUNS.           *
+      ******************************************************************
+       200-LOAD-INPUT-FEED.
+
+           MOVE +0                        TO WS-FEED-RECORDS-LOADED
+
+           SET  FIFIX-ANCHOR              TO NULL
+           MOVE 'UR70FEED'                TO FIFIX-DDNAME
+           MOVE FIFIX-VALUE-OPEN          TO FIFIX-FUNCTION-CODE
+           MOVE FIFIX-VALUE-SEQUENTIAL    TO FIFIX-FILE-TYPE
+           MOVE FIFIX-VALUE-INPUT         TO FIFIX-FILE-MODE
+           MOVE SPACES                    TO FIFIX-RETURN-CODE
+           MOVE SPACES                    TO FIFIX-RECORD-KEY
+
+           CALL FIFIX      USING FIFIX-PARAMETER-AREA,
+                                 FEED-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+
+           IF FIFIX-RETURN-CODE = FIFIX-VALUE-SUCCESSFUL
+              PERFORM 205-READ-FEED-RECORD
+                 THRU 205-EXIT
+                 UNTIL FIFIX-RETURN-CODE = FIFIX-VALUE-END-OF-FILE
+
+              MOVE 'UR70FEED'             TO FIFIX-DDNAME
+              MOVE FIFIX-VALUE-CLOSE      TO FIFIX-FUNCTION-CODE
+              CALL FIFIX   USING FIFIX-PARAMETER-AREA,
+                                 FEED-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+              SET  FIFIX-ANCHOR           TO NULL
+           ELSE
+              DISPLAY 'UR70FEED NOT AVAILABLE, SKIPPING INPUT FEED '
+                      'LOAD'
+           END-IF
+
+           DISPLAY 'D001 RECORDS LOADED FROM UR70FEED: '
+                   WS-FEED-RECORDS-LOADED
+
+           .
+       200-EXIT.
+           EXIT.
+
+       205-READ-FEED-RECORD.
+
+           MOVE 'UR70FEED'                TO FIFIX-DDNAME
+           MOVE FIFIX-VALUE-READ          TO FIFIX-FUNCTION-CODE
+           CALL FIFIX      USING FIFIX-PARAMETER-AREA,
+                                 FEED-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+
+           IF FIFIX-RETURN-CODE = FIFIX-VALUE-SUCCESSFUL
+              ADD  1                      TO WS-FEED-KEY-SEQ
+              ADD  1                      TO WS-FEED-RECORDS-LOADED
+              MOVE WS-FEED-KEY-SEQ        TO WS-FEED-KEY-EDIT
+              MOVE WS-FEED-KEY-EDIT       TO FIFIX-RECORD-KEY
+
+              IF FEED-RECORD-AREA(23:58) NOT = SPACES
+                 ADD  1                   TO WS-FEED-CLIP-COUNT
+                 MOVE 'FEED '             TO EXCP-SOURCE
+                 MOVE 'READ    '          TO EXCP-FUNCTION
+                 MOVE 'D001    '          TO EXCP-DDNAME
+                 MOVE +80                 TO WS-UR70-RETC-EDIT
+                 MOVE WS-UR70-RETC-EDIT   TO EXCP-RETURN-CODE
+                 MOVE FIFIX-RECORD-KEY    TO EXCP-KEY
+                 MOVE SPACES              TO EXCP-VSAM-RETURN-CODE
+                 MOVE FEED-RECORD-AREA    TO EXCP-RECORD-IMAGE
+                 MOVE 'UR70FEED RECORD TRUNCATED TO 22 BYTES'
+                                          TO EXCP-DETAIL
+                 MOVE '0004'              TO WS-SEVERITY-CD
+                 PERFORM 907-WRITE-EXCEPTION THRU 907-EXIT
+                 PERFORM 990-CHECK-SEVERITY  THRU 990-EXIT
+              END-IF
+
+              MOVE FEED-RECORD-AREA       TO FIFIX-FB-RECORD-AREA
+              PERFORM 300-WRITE-RECORD    THRU 300-EXIT
+           END-IF
+
+           .
+       205-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * MAINTENANCE MODE - READ DD UR70TRAN AND APPLY EACH UPDATE/     *
+      * DELETE TRANSACTION AGAINST D001 BEFORE THE FINAL BROWSE.  A    *
+      * MISSING UR70TRAN SKIPS MAINTENANCE ENTIRELY, THE SAME WAY A    *
+      * MISSING UR70FEED SKIPS THE INPUT FEED LOAD.                    *
+      ******************************************************************
+       250-PROCESS-TRANSACTIONS.
+
+           MOVE +0                        TO WS-TRAN-APPLIED-COUNT
+           MOVE +0                        TO WS-TRAN-REJECTED-COUNT
+
+           SET  FIFIX-ANCHOR              TO NULL
+           MOVE 'UR70TRAN'                TO FIFIX-DDNAME
+           MOVE FIFIX-VALUE-OPEN          TO FIFIX-FUNCTION-CODE
+           MOVE FIFIX-VALUE-SEQUENTIAL    TO FIFIX-FILE-TYPE
+           MOVE FIFIX-VALUE-INPUT         TO FIFIX-FILE-MODE
+           MOVE SPACES                    TO FIFIX-RETURN-CODE
+           MOVE SPACES                    TO FIFIX-RECORD-KEY
+
+           CALL FIFIX      USING FIFIX-PARAMETER-AREA,
+                                 TRAN-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+
+           IF FIFIX-RETURN-CODE = FIFIX-VALUE-SUCCESSFUL
+              PERFORM 255-APPLY-TRANSACTION
+                 THRU 255-EXIT
+                 UNTIL FIFIX-RETURN-CODE = FIFIX-VALUE-END-OF-FILE
+
+              MOVE 'UR70TRAN'             TO FIFIX-DDNAME
+              MOVE FIFIX-VALUE-CLOSE      TO FIFIX-FUNCTION-CODE
+              CALL FIFIX   USING FIFIX-PARAMETER-AREA,
+                                 TRAN-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+              SET  FIFIX-ANCHOR           TO NULL
+           ELSE
+              DISPLAY 'UR70TRAN NOT AVAILABLE, SKIPPING MAINTENANCE '
+                      'RUN'
+           END-IF
+
+           DISPLAY 'D001 MAINTENANCE TRANSACTIONS APPLIED  = '
+                   WS-TRAN-APPLIED-COUNT
+           DISPLAY 'D001 MAINTENANCE TRANSACTIONS REJECTED = '
+                   WS-TRAN-REJECTED-COUNT
+
+           .
+       250-EXIT.
+           EXIT.
+
+       255-APPLY-TRANSACTION.
+
+           MOVE 'UR70TRAN'                TO FIFIX-DDNAME
+           MOVE FIFIX-VALUE-READ          TO FIFIX-FUNCTION-CODE
+           CALL FIFIX      USING FIFIX-PARAMETER-AREA,
+                                 TRAN-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+
+           IF FIFIX-RETURN-CODE = FIFIX-VALUE-SUCCESSFUL
+              MOVE TRAN-KEY               TO FIFIX-RECORD-KEY
+              MOVE 'D001    '             TO FIFIX-DDNAME
+              MOVE FIFIX-VALUE-READ       TO FIFIX-FUNCTION-CODE
+              MOVE FIFIX-VALUE-VSAM       TO FIFIX-FILE-TYPE
+              MOVE FIFIX-VALUE-IO         TO FIFIX-FILE-MODE
+              MOVE +22                    TO FIFIX-RECORD-LENGTH
+              MOVE FIFIX-VALUE-FIXED-LEN  TO FIFIX-RECFM
+              MOVE SPACES                 TO FIFIX-FB-RECORD-AREA
+
+              CALL FIFIX   USING FIFIX-PARAMETER-AREA,
+                                 FIFIX-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+
+              MOVE FIFIX-FB-RECORD-AREA   TO AUDIT-BEFORE-IMAGE
+
+              MOVE TRAN-KEY               TO FIFIX-RECORD-KEY
+              MOVE TRAN-DATA              TO FIFIX-FB-RECORD-AREA
+              MOVE 'D001    '             TO FIFIX-DDNAME
+
+              EVALUATE TRUE
+                 WHEN TRAN-CODE-UPDATE
+                    MOVE FIFIX-VALUE-UPDATE TO FIFIX-FUNCTION-CODE
+                    MOVE TRAN-DATA          TO AUDIT-AFTER-IMAGE
+                 WHEN TRAN-CODE-DELETE
+                    MOVE FIFIX-VALUE-DELETE TO FIFIX-FUNCTION-CODE
+                    MOVE SPACES             TO AUDIT-AFTER-IMAGE
+                 WHEN OTHER
+                    MOVE FIFIX-VALUE-BAD-PARAMETER
+                                            TO FIFIX-RETURN-CODE
+              END-EVALUATE
+
+              IF FIFIX-RETURN-CODE NOT = FIFIX-VALUE-BAD-PARAMETER
+                 CALL FIFIX   USING FIFIX-PARAMETER-AREA,
+                                    FIFIX-RECORD-AREA,
+                                    FIFIX-RECORD-KEY
+              END-IF
+
+              PERFORM 905-CLASSIFY-FIFIX-RC  THRU 905-EXIT
+
+              IF FIFIX-RETURN-CODE = FIFIX-VALUE-SUCCESSFUL
+                 MOVE TRAN-CODE           TO AUDIT-FUNCTION
+                 MOVE TRAN-KEY            TO AUDIT-KEY
+                 PERFORM 908-WRITE-AUDIT  THRU 908-EXIT
+                 ADD  1                   TO WS-TRAN-APPLIED-COUNT
+                 DISPLAY 'TRANSACTION APPLIED, CODE = ' TRAN-CODE
+                         ' KEY = ' TRAN-KEY
+              ELSE
+                 ADD  1                   TO WS-TRAN-REJECTED-COUNT
+                 DISPLAY 'TRANSACTION REJECTED, CODE = ' TRAN-CODE
+                         ' KEY = ' TRAN-KEY
+                         ' RET CD = ' FIFIX-RETURN-CODE
+              END-IF
+           END-IF
+
+           .
+       255-EXIT.
+           EXIT.
+      *
+      *
+      ******************************************************************
+      * WRITE RECORD - WRITE THE RECORD AND KEY 205-READ-FEED-RECORD   *
+      * PLACED IN FIFIX-RECORD-AREA/FIFIX-RECORD-KEY TO D001.          *
+      ******************************************************************
+       300-WRITE-RECORD.
+
+           MOVE 'D001    '                TO FIFIX-DDNAME
+           MOVE FIFIX-VALUE-WRITE         TO FIFIX-FUNCTION-CODE
+           MOVE FIFIX-VALUE-VSAM          TO FIFIX-FILE-TYPE
+           MOVE FIFIX-VALUE-EXTEND        TO FIFIX-FILE-MODE
+           MOVE +0                        TO FIFIX-VSAM-RETURN-CODE
+           MOVE +22                       TO FIFIX-RECORD-LENGTH
+           MOVE FIFIX-VALUE-FIXED-LEN     TO FIFIX-RECFM
+
+           DISPLAY 'ABOUT TO WRITE RECORD USING: ' FIFIX
+      *    DISPLAY 'PARMS: ' FUNCTION HEX-OF(FIFIX-ANCHOR)
+           DISPLAY 'PARMS: ' FIFIX-PARAMETER-AREA
+           DISPLAY 'RECRD: ' FIFIX-RECORD-AREA(1:32)
+      *
+           CALL FIFIX      USING FIFIX-PARAMETER-AREA,
+                                 FIFIX-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+
+           PERFORM 905-CLASSIFY-FIFIX-RC   THRU 905-EXIT
+
+           DISPLAY 'WRITTEN WRITE RECORD'
+      *    DISPLAY 'PARMS: ' FUNCTION HEX-OF(FIFIX-ANCHOR)
+           DISPLAY 'PARMS: ' FIFIX-PARAMETER-AREA
+      *
+           IF FIFIX-RETURN-CODE NOT = FIFIX-VALUE-SUCCESSFUL
+              DISPLAY 'MTEST DD: D001'
+                      ', FIFIX FAILED, '
+                      ' RET CD = ', FIFIX-RETURN-CODE
+                      ' FUNCTION = ', FIFIX-FUNCTION-CODE
+              DISPLAY ' DDNAME = ', FIFIX-DDNAME
+                      ' TYPE   = ', FIFIX-FILE-TYPE
                       ' LRECL  = ', FIFIX-RECORD-LENGTH
                       ' MODE   = ', FIFIX-FILE-MODE
                       ' RECFM  = ', FIFIX-RECFM
@@ -414,6 +1479,11 @@
                       ' ESDS   = ', FIFIX-ESDS
            ELSE
               DISPLAY 'RECORD WRITTEN: ' FIFIX-FB-RECORD-AREA(1:64)
+              MOVE FIFIX-VALUE-WRITE      TO AUDIT-FUNCTION
+              MOVE FIFIX-RECORD-KEY       TO AUDIT-KEY
+              MOVE SPACES                 TO AUDIT-BEFORE-IMAGE
+              MOVE FIFIX-FB-RECORD-AREA   TO AUDIT-AFTER-IMAGE
+              PERFORM 908-WRITE-AUDIT     THRU 908-EXIT
            END-IF.
 
        300-EXIT.
@@ -421,28 +1491,113 @@
       *
       *
       ******************************************************************
-      * READ RECORD.                                                   *
+      * READ RECORD - BROWSE THE WHOLE OF D001, STARTING AT THE FRONT  *
+      * OF THE FILE AND CALLING 104-CALL-CLASS-METHOD ONCE FOR EVERY   *
+      * RECORD ENCOUNTERED, UNTIL END-OF-FILE.                         *
       ******************************************************************
        400-READ-RECORD.
 
+           PERFORM 401-CHECK-RESTART      THRU 401-EXIT
+
+           PERFORM 405-START-BROWSE       THRU 405-EXIT
+
+           IF FIFIX-RETURN-CODE = FIFIX-VALUE-SUCCESSFUL
+              PERFORM 410-READ-NEXT       THRU 410-EXIT
+                 UNTIL FIFIX-RETURN-CODE = FIFIX-VALUE-END-OF-FILE
+              PERFORM 425-CLEAR-CHECKPOINT THRU 425-EXIT
+           END-IF
+
+           DISPLAY 'D001 RECORDS READ: ' WS-D001-RECORDS-READ
+
+           .
+       400-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CHECK DD UR70CKPT FOR A CHECKPOINT LEFT BY A PRIOR, INCOMPLETE  *
+      * RUN.  IF ONE IS FOUND, 405-START-BROWSE LOCATES BACK IN AT THE  *
+      * CHECKPOINTED KEY INSTEAD OF STARTING FROM THE FRONT OF D001.    *
+      ******************************************************************
+       401-CHECK-RESTART.
+
+           SET  FIFIX-ANCHOR              TO NULL
+           MOVE 'N'                       TO WS-RESTART-SW
+           MOVE 'UR70CKPT'                TO FIFIX-DDNAME
+           MOVE FIFIX-VALUE-OPEN          TO FIFIX-FUNCTION-CODE
+           MOVE FIFIX-VALUE-VSAM          TO FIFIX-FILE-TYPE
+           MOVE FIFIX-VALUE-INPUT         TO FIFIX-FILE-MODE
+           MOVE SPACES                    TO FIFIX-RETURN-CODE
+           MOVE SPACES                    TO FIFIX-RECORD-KEY
+           MOVE +24                       TO FIFIX-RECORD-LENGTH
+           MOVE FIFIX-VALUE-FIXED-LEN     TO FIFIX-RECFM
+
+           CALL FIFIX      USING FIFIX-PARAMETER-AREA,
+                                 CKPT-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+
+           IF FIFIX-RETURN-CODE = FIFIX-VALUE-SUCCESSFUL
+              MOVE WS-CKPT-FIXED-KEY      TO FIFIX-RECORD-KEY
+              MOVE 'UR70CKPT'             TO FIFIX-DDNAME
+              MOVE FIFIX-VALUE-READ       TO FIFIX-FUNCTION-CODE
+              MOVE +24                    TO FIFIX-RECORD-LENGTH
+              MOVE FIFIX-VALUE-FIXED-LEN  TO FIFIX-RECFM
+              CALL FIFIX   USING FIFIX-PARAMETER-AREA,
+                                 CKPT-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+
+              IF FIFIX-RETURN-CODE = FIFIX-VALUE-SUCCESSFUL
+                 MOVE CKPT-LAST-KEY       TO WS-RESTART-KEY
+                 MOVE CKPT-RECORDS-PROCESSED
+                                          TO WS-D001-RECORDS-READ
+                 MOVE 'Y'                 TO WS-RESTART-SW
+                 DISPLAY 'RESTARTING D001 BROWSE FROM CHECKPOINT'
+              END-IF
+
+              MOVE 'UR70CKPT'             TO FIFIX-DDNAME
+              MOVE FIFIX-VALUE-CLOSE      TO FIFIX-FUNCTION-CODE
+              MOVE +24                    TO FIFIX-RECORD-LENGTH
+              MOVE FIFIX-VALUE-FIXED-LEN  TO FIFIX-RECFM
+              CALL FIFIX   USING FIFIX-PARAMETER-AREA,
+                                 CKPT-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+              SET  FIFIX-ANCHOR           TO NULL
+           ELSE
+              DISPLAY 'UR70CKPT NOT AVAILABLE, STARTING D001 BROWSE '
+                      'FROM THE FRONT'
+           END-IF
+
+           .
+       401-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * START BROWSE (SB) - POSITION D001 AT THE FIRST RECORD.         *
+      ******************************************************************
+       405-START-BROWSE.
+
            MOVE 'D001    '                TO FIFIX-DDNAME
-           MOVE FIFIX-VALUE-READ          TO FIFIX-FUNCTION-CODE
+           IF WS-RESTART-ACTIVE
+              MOVE FIFIX-VALUE-LOCATE     TO FIFIX-FUNCTION-CODE
+              MOVE WS-RESTART-KEY         TO FIFIX-RECORD-KEY
+           ELSE
+              MOVE FIFIX-VALUE-START-BROWSE TO FIFIX-FUNCTION-CODE
+              MOVE LOW-VALUES             TO FIFIX-RECORD-KEY
+           END-IF
            MOVE FIFIX-VALUE-VSAM          TO FIFIX-FILE-TYPE
-      *    MOVE FIFIX-VALUE-OUTPUT        TO FIFIX-FILE-MODE
            MOVE FIFIX-VALUE-IO            TO FIFIX-FILE-MODE
            MOVE SPACES                    TO FIFIX-RETURN-CODE
            MOVE +0                        TO FIFIX-VSAM-RETURN-CODE
            MOVE +22                       TO FIFIX-RECORD-LENGTH
            MOVE FIFIX-VALUE-FIXED-LEN     TO FIFIX-RECFM
 
-           MOVE '000000000000002'         TO FIFIX-RECORD-KEY
-           MOVE SPACES
-                                          TO FIFIX-FB-RECORD-AREA
+           MOVE SPACES                    TO FIFIX-FB-RECORD-AREA
 
            CALL FIFIX      USING FIFIX-PARAMETER-AREA,
                                  FIFIX-RECORD-AREA,
                                  FIFIX-RECORD-KEY
 
+           PERFORM 905-CLASSIFY-FIFIX-RC   THRU 905-EXIT
+
            IF FIFIX-RETURN-CODE NOT = FIFIX-VALUE-SUCCESSFUL
               DISPLAY 'MTEST: DD: D001'
                       ', FIFIX FAILED, '
@@ -450,15 +1605,655 @@
                       ' FUNCTION = ', FIFIX-FUNCTION-CODE
               DISPLAY ' DDNAME = ', FIFIX-DDNAME
                       ' TYPE   = ', FIFIX-FILE-TYPE
-                      ' LRECL  = ', FIFIX-RECORD-LENGTH
                       ' MODE   = ', FIFIX-FILE-MODE
-                      ' RECFM  = ', FIFIX-RECFM
                       ' REASON = ', FIFIX-VSAM-RETURN-CODE
-                      ' ESDS   = ', FIFIX-ESDS
-              DISPLAY ' KEY    = ', FIFIX-RECORD-KEY
-           ELSE
-              DISPLAY 'RECORD READ: ' FIFIX-FB-RECORD-AREA(1:64)
            END-IF.
 
-       400-EXIT.
+       405-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * READ NEXT (BR) - BROWSE FORWARD ONE RECORD AT A TIME UNTIL     *
+      * FIFIX-VALUE-END-OF-FILE COMES BACK.                            *
+      ******************************************************************
+       410-READ-NEXT.
+
+           MOVE 'D001    '                TO FIFIX-DDNAME
+           MOVE FIFIX-VALUE-READNEXT      TO FIFIX-FUNCTION-CODE
+           MOVE FIFIX-VALUE-VSAM          TO FIFIX-FILE-TYPE
+           MOVE FIFIX-VALUE-IO            TO FIFIX-FILE-MODE
+           MOVE SPACES                    TO FIFIX-RETURN-CODE
+           MOVE +0                        TO FIFIX-VSAM-RETURN-CODE
+           MOVE +22                       TO FIFIX-RECORD-LENGTH
+           MOVE FIFIX-VALUE-FIXED-LEN     TO FIFIX-RECFM
+           MOVE SPACES                    TO FIFIX-FB-RECORD-AREA
+
+           CALL FIFIX      USING FIFIX-PARAMETER-AREA,
+                                 FIFIX-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+
+           PERFORM 905-CLASSIFY-FIFIX-RC   THRU 905-EXIT
+
+           EVALUATE FIFIX-RETURN-CODE
+              WHEN FIFIX-VALUE-SUCCESSFUL
+                 ADD  1                   TO WS-D001-RECORDS-READ
+                 MOVE FIFIX-RECORD-LENGTH TO WS-CURRENT-RECORD-LENGTH
+                 DISPLAY 'RECORD READ: ' FIFIX-FB-RECORD-AREA(1:64)
+                 MOVE FIFIX-VALUE-READNEXT   TO AUDIT-FUNCTION
+                 MOVE FIFIX-RECORD-KEY       TO AUDIT-KEY
+                 MOVE FIFIX-FB-RECORD-AREA   TO AUDIT-BEFORE-IMAGE
+                 MOVE FIFIX-FB-RECORD-AREA   TO AUDIT-AFTER-IMAGE
+                 PERFORM 908-WRITE-AUDIT     THRU 908-EXIT
+                 PERFORM 104-CALL-CLASS-METHOD THRU 104-EXIT
+                 PERFORM 415-WRITE-CHECKPOINT  THRU 415-EXIT
+              WHEN FIFIX-VALUE-END-OF-FILE
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'MTEST: DD: D001'
+                         ', FIFIX FAILED, '
+                         ' RET CD = ', FIFIX-RETURN-CODE
+                         ' FUNCTION = ', FIFIX-FUNCTION-CODE
+                 DISPLAY ' DDNAME = ', FIFIX-DDNAME
+                         ' REASON = ', FIFIX-VSAM-RETURN-CODE
+                         ' KEY    = ', FIFIX-RECORD-KEY
+                 MOVE FIFIX-VALUE-END-OF-FILE TO FIFIX-RETURN-CODE
+           END-EVALUATE
+
+           .
+       410-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * PERSIST THE CURRENT D001 KEY AND RECORD COUNT TO DD UR70CKPT   *
+      * SO A RERUN CAN RESUME FROM HERE.  CHECKPOINT I/O IS BEST-       *
+      * EFFORT: A MISSING UR70CKPT DD JUST MEANS NO RESTART SUPPORT,    *
+      * SO IT IS NOT WIRED TO 905-CLASSIFY-FIFIX-RC.                    *
+      ******************************************************************
+       415-WRITE-CHECKPOINT.
+
+           MOVE FIFIX-RETURN-CODE         TO WS-SAVE-FIFIX-RETURN-CODE
+           MOVE FIFIX-RECORD-KEY          TO WS-SAVE-FIFIX-RECORD-KEY
+           SET  WS-SAVE-FIFIX-ANCHOR      TO FIFIX-ANCHOR
+
+           MOVE FIFIX-RECORD-KEY          TO CKPT-LAST-KEY
+           MOVE WS-D001-RECORDS-READ      TO CKPT-RECORDS-PROCESSED
+
+           SET  FIFIX-ANCHOR              TO NULL
+           MOVE 'UR70CKPT'                TO FIFIX-DDNAME
+           MOVE FIFIX-VALUE-OPEN          TO FIFIX-FUNCTION-CODE
+           MOVE FIFIX-VALUE-VSAM          TO FIFIX-FILE-TYPE
+           MOVE FIFIX-VALUE-IO            TO FIFIX-FILE-MODE
+           MOVE SPACES                    TO FIFIX-RETURN-CODE
+           MOVE SPACES                    TO FIFIX-RECORD-KEY
+           MOVE +24                       TO FIFIX-RECORD-LENGTH
+           MOVE FIFIX-VALUE-FIXED-LEN     TO FIFIX-RECFM
+
+           CALL FIFIX      USING FIFIX-PARAMETER-AREA,
+                                 CKPT-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+
+           IF FIFIX-RETURN-CODE = FIFIX-VALUE-SUCCESSFUL
+              MOVE WS-CKPT-FIXED-KEY      TO FIFIX-RECORD-KEY
+              MOVE 'UR70CKPT'             TO FIFIX-DDNAME
+              MOVE FIFIX-VALUE-UPDATE     TO FIFIX-FUNCTION-CODE
+              MOVE +24                    TO FIFIX-RECORD-LENGTH
+              MOVE FIFIX-VALUE-FIXED-LEN  TO FIFIX-RECFM
+              CALL FIFIX   USING FIFIX-PARAMETER-AREA,
+                                 CKPT-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+
+              IF FIFIX-RETURN-CODE = FIFIX-VALUE-NOT-FOUND
+                 MOVE 'UR70CKPT'          TO FIFIX-DDNAME
+                 MOVE FIFIX-VALUE-WRITE   TO FIFIX-FUNCTION-CODE
+                 MOVE +24                 TO FIFIX-RECORD-LENGTH
+                 MOVE FIFIX-VALUE-FIXED-LEN
+                                          TO FIFIX-RECFM
+                 CALL FIFIX      USING FIFIX-PARAMETER-AREA,
+                                       CKPT-RECORD-AREA,
+                                       FIFIX-RECORD-KEY
+              END-IF
+
+              MOVE 'UR70CKPT'             TO FIFIX-DDNAME
+              MOVE FIFIX-VALUE-CLOSE      TO FIFIX-FUNCTION-CODE
+              MOVE +24                    TO FIFIX-RECORD-LENGTH
+              MOVE FIFIX-VALUE-FIXED-LEN  TO FIFIX-RECFM
+              CALL FIFIX   USING FIFIX-PARAMETER-AREA,
+                                 CKPT-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+              SET  FIFIX-ANCHOR           TO NULL
+           ELSE
+              DISPLAY 'UR70CKPT NOT AVAILABLE, SKIPPING CHECKPOINT'
+           END-IF
+
+           MOVE WS-SAVE-FIFIX-RETURN-CODE TO FIFIX-RETURN-CODE
+           MOVE WS-SAVE-FIFIX-RECORD-KEY  TO FIFIX-RECORD-KEY
+           SET  FIFIX-ANCHOR              TO WS-SAVE-FIFIX-ANCHOR
+
+           .
+       415-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * A FULL BROWSE OF D001 COMPLETED CLEANLY, SO ANY CHECKPOINT     *
+      * LEFT BY AN EARLIER, INCOMPLETE RUN NO LONGER APPLIES.          *
+      ******************************************************************
+       425-CLEAR-CHECKPOINT.
+
+           SET  FIFIX-ANCHOR              TO NULL
+           MOVE 'UR70CKPT'                TO FIFIX-DDNAME
+           MOVE FIFIX-VALUE-OPEN          TO FIFIX-FUNCTION-CODE
+           MOVE FIFIX-VALUE-VSAM          TO FIFIX-FILE-TYPE
+           MOVE FIFIX-VALUE-IO            TO FIFIX-FILE-MODE
+           MOVE SPACES                    TO FIFIX-RETURN-CODE
+           MOVE SPACES                    TO FIFIX-RECORD-KEY
+           MOVE +24                       TO FIFIX-RECORD-LENGTH
+           MOVE FIFIX-VALUE-FIXED-LEN     TO FIFIX-RECFM
+
+           CALL FIFIX      USING FIFIX-PARAMETER-AREA,
+                                 CKPT-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+
+           IF FIFIX-RETURN-CODE = FIFIX-VALUE-SUCCESSFUL
+              MOVE WS-CKPT-FIXED-KEY      TO FIFIX-RECORD-KEY
+              MOVE 'UR70CKPT'             TO FIFIX-DDNAME
+              MOVE FIFIX-VALUE-DELETE     TO FIFIX-FUNCTION-CODE
+              MOVE +24                    TO FIFIX-RECORD-LENGTH
+              MOVE FIFIX-VALUE-FIXED-LEN  TO FIFIX-RECFM
+              CALL FIFIX   USING FIFIX-PARAMETER-AREA,
+                                 CKPT-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+
+              MOVE 'UR70CKPT'             TO FIFIX-DDNAME
+              MOVE FIFIX-VALUE-CLOSE      TO FIFIX-FUNCTION-CODE
+              MOVE +24                    TO FIFIX-RECORD-LENGTH
+              MOVE FIFIX-VALUE-FIXED-LEN  TO FIFIX-RECFM
+              CALL FIFIX   USING FIFIX-PARAMETER-AREA,
+                                 CKPT-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+              SET  FIFIX-ANCHOR           TO NULL
+           END-IF
+
+           .
+       425-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * APPEND ONE RECORD TO DD UR70EXCP FOR A NON-SUCCESSFUL FIFIX/   *
+      * UR70 RETURN CODE (CALLER FILLS IN EXCP-SOURCE/FUNCTION/DDNAME/ *
+      * RETURN-CODE/DETAIL; THIS PARAGRAPH FILLS IN EXCP-SEVERITY,     *
+      * COUNTS THE EXCEPTION, AND WRITES THE RECORD).  D001'S FIFIX    *
+      * RETURN CODE/KEY ARE SAVED AND RESTORED SINCE THIS CAN BE       *
+      * REACHED WHILE D001 IS STILL BEING BROWSED.                     *
+      ******************************************************************
+       907-WRITE-EXCEPTION.
+
+           MOVE FIFIX-RETURN-CODE         TO WS-SAVE-FIFIX-RETURN-CODE
+           MOVE FIFIX-RECORD-KEY          TO WS-SAVE-FIFIX-RECORD-KEY
+           SET  WS-SAVE-FIFIX-ANCHOR      TO FIFIX-ANCHOR
+
+           MOVE WS-SEVERITY-CD            TO EXCP-SEVERITY
+           ADD  1                         TO WS-EXCEPTION-COUNT
+           EVALUATE TRUE
+              WHEN WS-SEVERITY-WARNING
+                 ADD 1                    TO WS-EXCP-WARNING-COUNT
+              WHEN WS-SEVERITY-ERROR
+                 ADD 1                    TO WS-EXCP-ERROR-COUNT
+              WHEN WS-SEVERITY-CATASTROPHIC
+                 ADD 1                    TO WS-EXCP-CATASTROPHIC-CNT
+           END-EVALUATE
+
+           IF WS-EXCP-FILE-OPEN
+              MOVE 'UR70EXCP'             TO FIFIX-DDNAME
+              MOVE FIFIX-VALUE-WRITE      TO FIFIX-FUNCTION-CODE
+              CALL FIFIX   USING FIFIX-PARAMETER-AREA,
+                                 EXCP-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+           ELSE
+              DISPLAY 'UR70EXCP NOT AVAILABLE, EXCEPTION NOT SAVED'
+           END-IF
+
+           MOVE WS-SAVE-FIFIX-RETURN-CODE TO FIFIX-RETURN-CODE
+           MOVE WS-SAVE-FIFIX-RECORD-KEY  TO FIFIX-RECORD-KEY
+           SET  FIFIX-ANCHOR              TO WS-SAVE-FIFIX-ANCHOR
+
+           .
+       907-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * APPEND ONE RECORD TO DD UR70AUDT FOR A FIFIX CALL AGAINST D001 *
+      * THAT READ, WROTE, UPDATED, OR DELETED A RECORD (CALLER FILLS   *
+      * IN AUDIT-FUNCTION/AUDIT-KEY/AUDIT-BEFORE-IMAGE/AUDIT-AFTER-    *
+      * IMAGE; THIS PARAGRAPH TIMESTAMPS, COUNTS, AND WRITES IT).      *
+      ******************************************************************
+       908-WRITE-AUDIT.
+
+           MOVE FIFIX-RETURN-CODE         TO WS-SAVE-FIFIX-RETURN-CODE
+           MOVE FIFIX-RECORD-KEY          TO WS-SAVE-FIFIX-RECORD-KEY
+           SET  WS-SAVE-FIFIX-ANCHOR      TO FIFIX-ANCHOR
+
+           ACCEPT WS-AUDIT-TIME           FROM TIME
+           MOVE WS-AUDIT-TIME             TO AUDIT-TIMESTAMP
+           ADD  1                         TO WS-AUDIT-COUNT
+
+           IF WS-AUDIT-FILE-OPEN
+              MOVE 'UR70AUDT'             TO FIFIX-DDNAME
+              MOVE FIFIX-VALUE-WRITE      TO FIFIX-FUNCTION-CODE
+              CALL FIFIX   USING FIFIX-PARAMETER-AREA,
+                                 AUDIT-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+           ELSE
+              DISPLAY 'UR70AUDT NOT AVAILABLE, AUDIT RECORD NOT SAVED'
+           END-IF
+
+           MOVE WS-SAVE-FIFIX-RETURN-CODE TO FIFIX-RETURN-CODE
+           MOVE WS-SAVE-FIFIX-RECORD-KEY  TO FIFIX-RECORD-KEY
+           SET  FIFIX-ANCHOR              TO WS-SAVE-FIFIX-ANCHOR
+
+           .
+       908-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CLASSIFY A GVBUR70 RETURN CODE AGAINST THE 0000/0004/0008/0016 *
+      * SEVERITY SCALE AND ACT ON IT.  AN INIT FAILURE MEANS THE       *
+      * INTERFACE NEVER CAME UP, SO IT IS TREATED AS CATASTROPHIC; A   *
+      * FAILURE ON A SINGLE CALL IS TREATED AS AN ERROR.               *
+      ******************************************************************
+       900-CLASSIFY-UR70-RC.
+
+           IF UR70-FUNCTION = 'CALL    '
+              ADD  1                      TO WS-UR70-CALL-COUNT
+           END-IF
+
+           IF UR70-RETC = UR70-VALUE-SUCCESSFUL
+              MOVE '0000'                 TO WS-SEVERITY-CD
+              IF UR70-FUNCTION = 'CALL    '
+                 AND UR70-JRETC NOT = UR70-JVALUE-SUCCESSFUL
+                 ADD  1                   TO WS-UR70-JAVA-REJECT-COUNT
+                 MOVE '0004'              TO WS-SEVERITY-CD
+              END-IF
+           ELSE
+              ADD  1                      TO WS-UR70-INTERFACE-FAIL-CNT
+              IF UR70-FUNCTION = 'INIT    '
+                 MOVE '0016'              TO WS-SEVERITY-CD
+              ELSE
+                 MOVE '0008'              TO WS-SEVERITY-CD
+              END-IF
+           END-IF
+
+           IF NOT WS-SEVERITY-OK
+              MOVE 'UR70 '                TO EXCP-SOURCE
+              MOVE UR70-FUNCTION          TO EXCP-FUNCTION
+              MOVE SPACES                 TO EXCP-DDNAME
+              MOVE UR70-RETC              TO WS-UR70-RETC-EDIT
+              MOVE WS-UR70-RETC-EDIT      TO EXCP-RETURN-CODE
+              MOVE SPACES                 TO EXCP-KEY
+              MOVE SPACES                 TO EXCP-VSAM-RETURN-CODE
+              MOVE UR70-A80-SEND-AREA     TO EXCP-RECORD-IMAGE
+              IF UR70-RETC NOT = UR70-VALUE-SUCCESSFUL
+                 MOVE 'GVBUR70 CALL FAILED' TO EXCP-DETAIL
+              ELSE
+                 MOVE 'JAVA BUSINESS RULE REJECT' TO EXCP-DETAIL
+              END-IF
+              PERFORM 907-WRITE-EXCEPTION THRU 907-EXIT
+           END-IF
+
+           PERFORM 990-CHECK-SEVERITY     THRU 990-EXIT
+
+           .
+       900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CLASSIFY A FIFIX (GVBTP90) RETURN CODE AGAINST THE SAME SCALE. *
+      * END-OF-FILE ON A BROWSE IS NORMAL CONTROL FLOW, NOT AN ERROR.  *
+      * AN I/O ERROR ON OPEN MEANS D001 NEVER CAME UP, SO IT IS        *
+      * CATASTROPHIC; ELSEWHERE IT IS TREATED AS AN ERROR.             *
+      ******************************************************************
+       905-CLASSIFY-FIFIX-RC.
+
+           EVALUATE FIFIX-RETURN-CODE
+              WHEN FIFIX-VALUE-SUCCESSFUL
+                 MOVE '0000'              TO WS-SEVERITY-CD
+              WHEN FIFIX-VALUE-END-OF-FILE
+                 MOVE '0000'              TO WS-SEVERITY-CD
+              WHEN FIFIX-VALUE-NOT-FOUND
+                 MOVE '0004'              TO WS-SEVERITY-CD
+              WHEN FIFIX-VALUE-IO-ERROR
+                 IF FIFIX-FUNCTION-CODE = FIFIX-VALUE-OPEN
+                    MOVE '0016'           TO WS-SEVERITY-CD
+                 ELSE
+                    MOVE '0008'           TO WS-SEVERITY-CD
+                 END-IF
+              WHEN OTHER
+                 MOVE '0008'              TO WS-SEVERITY-CD
+           END-EVALUATE
+
+           IF NOT WS-SEVERITY-OK
+              MOVE 'FIFIX'                TO EXCP-SOURCE
+              MOVE FIFIX-FUNCTION-CODE    TO EXCP-FUNCTION
+              MOVE FIFIX-DDNAME           TO EXCP-DDNAME
+              MOVE FIFIX-RETURN-CODE      TO WS-FIFIX-RETC-EDIT
+              MOVE WS-FIFIX-RETC-EDIT     TO EXCP-RETURN-CODE
+              MOVE FIFIX-RECORD-KEY       TO EXCP-KEY
+              MOVE FIFIX-VSAM-RETURN-CODE TO WS-FIFIX-VSAM-RC-EDIT
+              MOVE WS-FIFIX-VSAM-RC-EDIT  TO EXCP-VSAM-RETURN-CODE
+              MOVE FIFIX-FB-RECORD-AREA   TO EXCP-RECORD-IMAGE
+              MOVE 'FIFIX CALL FAILED'    TO EXCP-DETAIL
+              PERFORM 907-WRITE-EXCEPTION THRU 907-EXIT
+           END-IF
+
+           PERFORM 990-CHECK-SEVERITY     THRU 990-EXIT
+
+           .
+       905-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * TRACK THE WORST SEVERITY SEEN THIS RUN (FOR THE END-OF-JOB     *
+      * SUMMARY) AND ABEND THE JOB IF THIS CALL WAS CATASTROPHIC.      *
+      ******************************************************************
+       990-CHECK-SEVERITY.
+
+           IF WS-SEVERITY-CD > WS-MAX-SEVERITY-CD
+              MOVE WS-SEVERITY-CD         TO WS-MAX-SEVERITY-CD
+           END-IF
+
+           IF WS-SEVERITY-CATASTROPHIC
+              PERFORM 995-ABEND-JOB       THRU 995-EXIT
+           END-IF
+
+           .
+       990-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CATASTROPHIC FAILURE - ISSUE THE SHOP-STANDARD ABEND SO         *
+      * DOWNSTREAM JCL STEPS DO NOT RUN AGAINST A JOB THAT SILENTLY     *
+      * FAILED.                                                         *
+      ******************************************************************
+       995-ABEND-JOB.
+
+           DISPLAY 'TESTUR70 ABENDING - CATASTROPHIC FAILURE'
+           DISPLAY 'TESTUR70 ABEND CODE = ' WS-ABEND-CD
+
+           CALL 'ILBOABN0'  USING WS-ABEND-CD
+
+           .
+       995-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * END-OF-JOB SUMMARY/EXCEPTION REPORT - SUMMARIZES D001 ACTIVITY, *
+      * GVBUR70 CALL OUTCOMES, RUN ELAPSED TIME, AND WHAT WAS WRITTEN   *
+      * TO DD UR70EXCP DURING THE RUN, SO A REVIEWER DOES NOT HAVE TO   *
+      * SCAN THE FULL SYSOUT DISPLAY LOG TO SEE THE COUNTS.             *
+      ******************************************************************
+       950-EXCEPTION-REPORT.
+
+           PERFORM 955-COMPUTE-ELAPSED-TIME THRU 955-EXIT
+
+           DISPLAY '===================================='
+           DISPLAY 'TESTUR70 END-OF-JOB SUMMARY REPORT'
+           DISPLAY '===================================='
+           DISPLAY 'D001 RECORDS LOADED FROM UR70FEED = '
+                   WS-FEED-RECORDS-LOADED
+           DISPLAY 'D001 MAINTENANCE TRANS. APPLIED    = '
+                   WS-TRAN-APPLIED-COUNT
+           DISPLAY 'D001 MAINTENANCE TRANS. REJECTED   = '
+                   WS-TRAN-REJECTED-COUNT
+           DISPLAY 'D001 RECORDS READ (BROWSE)        = '
+                   WS-D001-RECORDS-READ
+           DISPLAY 'RUN ELAPSED TIME (SECONDS)        = '
+                   WS-JOB-ELAPSED-SECONDS
+           DISPLAY '------------------------------------'
+           DISPLAY 'GVBUR70 CALL FUNCTION CALLS = ' WS-UR70-CALL-COUNT
+           DISPLAY '  INTERFACE FAILURES        = '
+                   WS-UR70-INTERFACE-FAIL-CNT
+           DISPLAY '  JAVA BUSINESS-RULE REJECTS = '
+                   WS-UR70-JAVA-REJECT-COUNT
+           DISPLAY '  SEND LENGTHS CLIPPED       = '
+                   WS-UR70-SEND-CLIP-COUNT
+           DISPLAY '  RECV LENGTHS CLIPPED       = '
+                   WS-UR70-RECV-CLIP-COUNT
+           DISPLAY '  UR70FEED RECS CLIPPED      = '
+                   WS-FEED-CLIP-COUNT
+           DISPLAY '------------------------------------'
+           DISPLAY 'TOTAL EXCEPTIONS   = ' WS-EXCEPTION-COUNT
+           DISPLAY '  WARNING  (0004)  = ' WS-EXCP-WARNING-COUNT
+           DISPLAY '  ERROR    (0008)  = ' WS-EXCP-ERROR-COUNT
+           DISPLAY '  CATASTR. (0016)  = ' WS-EXCP-CATASTROPHIC-CNT
+           DISPLAY 'DETAIL RECORDS WRITTEN TO DD UR70EXCP'
+           DISPLAY 'D001 AUDIT RECORDS WRITTEN TO DD UR70AUDT = '
+                   WS-AUDIT-COUNT
+           DISPLAY '===================================='
+
+           MOVE '===================================='
+                                          TO RPT-LINE
+           PERFORM 956-WRITE-REPORT-LINE  THRU 956-EXIT
+           MOVE 'TESTUR70 END-OF-JOB SUMMARY REPORT'
+                                          TO RPT-LINE
+           PERFORM 956-WRITE-REPORT-LINE  THRU 956-EXIT
+           MOVE '===================================='
+                                          TO RPT-LINE
+           PERFORM 956-WRITE-REPORT-LINE  THRU 956-EXIT
+           MOVE WS-FEED-RECORDS-LOADED    TO WS-RPT-NUM-EDIT
+           MOVE SPACES                    TO RPT-LINE
+           STRING 'D001 RECORDS LOADED FROM UR70FEED = '
+                  WS-RPT-NUM-EDIT         DELIMITED BY SIZE
+                  INTO RPT-LINE
+           PERFORM 956-WRITE-REPORT-LINE  THRU 956-EXIT
+           MOVE WS-TRAN-APPLIED-COUNT     TO WS-RPT-NUM-EDIT
+           MOVE SPACES                    TO RPT-LINE
+           STRING 'D001 MAINTENANCE TRANS. APPLIED    = '
+                  WS-RPT-NUM-EDIT         DELIMITED BY SIZE
+                  INTO RPT-LINE
+           PERFORM 956-WRITE-REPORT-LINE  THRU 956-EXIT
+           MOVE WS-TRAN-REJECTED-COUNT    TO WS-RPT-NUM-EDIT
+           MOVE SPACES                    TO RPT-LINE
+           STRING 'D001 MAINTENANCE TRANS. REJECTED   = '
+                  WS-RPT-NUM-EDIT         DELIMITED BY SIZE
+                  INTO RPT-LINE
+           PERFORM 956-WRITE-REPORT-LINE  THRU 956-EXIT
+           MOVE WS-D001-RECORDS-READ      TO WS-RPT-NUM-EDIT
+           MOVE SPACES                    TO RPT-LINE
+           STRING 'D001 RECORDS READ (BROWSE)        = '
+                  WS-RPT-NUM-EDIT         DELIMITED BY SIZE
+                  INTO RPT-LINE
+           PERFORM 956-WRITE-REPORT-LINE  THRU 956-EXIT
+           MOVE WS-JOB-ELAPSED-SECONDS    TO WS-RPT-NUM-EDIT
+           MOVE SPACES                    TO RPT-LINE
+           STRING 'RUN ELAPSED TIME (SECONDS)        = '
+                  WS-RPT-NUM-EDIT         DELIMITED BY SIZE
+                  INTO RPT-LINE
+           PERFORM 956-WRITE-REPORT-LINE  THRU 956-EXIT
+           MOVE WS-UR70-CALL-COUNT        TO WS-RPT-NUM-EDIT
+           MOVE SPACES                    TO RPT-LINE
+           STRING 'GVBUR70 CALL FUNCTION CALLS = '
+                  WS-RPT-NUM-EDIT         DELIMITED BY SIZE
+                  INTO RPT-LINE
+           PERFORM 956-WRITE-REPORT-LINE  THRU 956-EXIT
+           MOVE WS-UR70-INTERFACE-FAIL-CNT TO WS-RPT-NUM-EDIT
+           MOVE SPACES                    TO RPT-LINE
+           STRING '  INTERFACE FAILURES        = '
+                  WS-RPT-NUM-EDIT         DELIMITED BY SIZE
+                  INTO RPT-LINE
+           PERFORM 956-WRITE-REPORT-LINE  THRU 956-EXIT
+           MOVE WS-UR70-JAVA-REJECT-COUNT  TO WS-RPT-NUM-EDIT
+           MOVE SPACES                    TO RPT-LINE
+           STRING '  JAVA BUSINESS-RULE REJECTS = '
+                  WS-RPT-NUM-EDIT         DELIMITED BY SIZE
+                  INTO RPT-LINE
+           PERFORM 956-WRITE-REPORT-LINE  THRU 956-EXIT
+           MOVE WS-UR70-SEND-CLIP-COUNT   TO WS-RPT-NUM-EDIT
+           MOVE SPACES                    TO RPT-LINE
+           STRING '  SEND LENGTHS CLIPPED       = '
+                  WS-RPT-NUM-EDIT         DELIMITED BY SIZE
+                  INTO RPT-LINE
+           PERFORM 956-WRITE-REPORT-LINE  THRU 956-EXIT
+           MOVE WS-UR70-RECV-CLIP-COUNT   TO WS-RPT-NUM-EDIT
+           MOVE SPACES                    TO RPT-LINE
+           STRING '  RECV LENGTHS CLIPPED       = '
+                  WS-RPT-NUM-EDIT         DELIMITED BY SIZE
+                  INTO RPT-LINE
+           PERFORM 956-WRITE-REPORT-LINE  THRU 956-EXIT
+           MOVE WS-FEED-CLIP-COUNT        TO WS-RPT-NUM-EDIT
+           MOVE SPACES                    TO RPT-LINE
+           STRING '  UR70FEED RECS CLIPPED      = '
+                  WS-RPT-NUM-EDIT         DELIMITED BY SIZE
+                  INTO RPT-LINE
+           PERFORM 956-WRITE-REPORT-LINE  THRU 956-EXIT
+           MOVE WS-EXCEPTION-COUNT        TO WS-RPT-NUM-EDIT
+           MOVE SPACES                    TO RPT-LINE
+           STRING 'TOTAL EXCEPTIONS   = '
+                  WS-RPT-NUM-EDIT         DELIMITED BY SIZE
+                  INTO RPT-LINE
+           PERFORM 956-WRITE-REPORT-LINE  THRU 956-EXIT
+           MOVE WS-EXCP-WARNING-COUNT     TO WS-RPT-NUM-EDIT
+           MOVE SPACES                    TO RPT-LINE
+           STRING '  WARNING  (0004)  = '
+                  WS-RPT-NUM-EDIT         DELIMITED BY SIZE
+                  INTO RPT-LINE
+           PERFORM 956-WRITE-REPORT-LINE  THRU 956-EXIT
+           MOVE WS-EXCP-ERROR-COUNT       TO WS-RPT-NUM-EDIT
+           MOVE SPACES                    TO RPT-LINE
+           STRING '  ERROR    (0008)  = '
+                  WS-RPT-NUM-EDIT         DELIMITED BY SIZE
+                  INTO RPT-LINE
+           PERFORM 956-WRITE-REPORT-LINE  THRU 956-EXIT
+           MOVE WS-EXCP-CATASTROPHIC-CNT  TO WS-RPT-NUM-EDIT
+           MOVE SPACES                    TO RPT-LINE
+           STRING '  CATASTR. (0016)  = '
+                  WS-RPT-NUM-EDIT         DELIMITED BY SIZE
+                  INTO RPT-LINE
+           PERFORM 956-WRITE-REPORT-LINE  THRU 956-EXIT
+           MOVE WS-AUDIT-COUNT            TO WS-RPT-NUM-EDIT
+           MOVE SPACES                    TO RPT-LINE
+           STRING 'D001 AUDIT RECORDS WRITTEN TO DD UR70AUDT = '
+                  WS-RPT-NUM-EDIT         DELIMITED BY SIZE
+                  INTO RPT-LINE
+           PERFORM 956-WRITE-REPORT-LINE  THRU 956-EXIT
+           MOVE '===================================='
+                                          TO RPT-LINE
+           PERFORM 956-WRITE-REPORT-LINE  THRU 956-EXIT
+
+           DISPLAY 'WORST SEVERITY THIS RUN = ' WS-MAX-SEVERITY-CD
+
+           EVALUATE TRUE
+              WHEN WS-MAX-SEVERITY-OK
+                 MOVE 0                   TO RETURN-CODE
+              WHEN WS-MAX-SEVERITY-WARNING
+                 MOVE 4                   TO RETURN-CODE
+              WHEN WS-MAX-SEVERITY-ERROR
+                 MOVE 8                   TO RETURN-CODE
+              WHEN WS-MAX-SEVERITY-CATASTROPHIC
+                 MOVE 16                  TO RETURN-CODE
+           END-EVALUATE
+
+           .
+       950-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * COMPUTE THE RUN'S ELAPSED TIME IN SECONDS FROM WS-JOB-START-   *
+      * TIME (CAPTURED AT THE TOP OF 000-MAIN) TO NOW.  A RUN THAT     *
+      * CROSSES MIDNIGHT IS ADJUSTED FORWARD BY A FULL DAY OF SECONDS. *
+      ******************************************************************
+       955-COMPUTE-ELAPSED-TIME.
+
+           ACCEPT WS-JOB-END-TIME          FROM TIME
+
+           COMPUTE WS-JOB-START-SECONDS =
+                   (WS-JST-HH * 3600) + (WS-JST-MM * 60) + WS-JST-SS
+           COMPUTE WS-JOB-END-SECONDS =
+                   (WS-JET-HH * 3600) + (WS-JET-MM * 60) + WS-JET-SS
+
+           COMPUTE WS-JOB-ELAPSED-SECONDS =
+                   WS-JOB-END-SECONDS - WS-JOB-START-SECONDS
+
+           IF WS-JOB-ELAPSED-SECONDS < 0
+              ADD  86400                  TO WS-JOB-ELAPSED-SECONDS
+           END-IF
+
+           .
+       955-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * WRITE ONE LINE (ALREADY MOVED INTO RPT-LINE BY THE CALLER) TO  *
+      * DD UR70RPT.  A NO-OP IF 112-OPEN-REPORT COULD NOT OPEN THE DD. *
+      ******************************************************************
+       956-WRITE-REPORT-LINE.
+
+           IF WS-RPT-FILE-OPEN
+              MOVE 'UR70RPT '             TO FIFIX-DDNAME
+              MOVE FIFIX-VALUE-WRITE      TO FIFIX-FUNCTION-CODE
+              CALL FIFIX   USING FIFIX-PARAMETER-AREA,
+                                 RPT-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+           END-IF
+
+           .
+       956-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CLOSE DD UR70RPT AT END-OF-JOB, ONCE, SO THE GDG FILE TYPE     *
+      * ROLLS ONE NEW GENERATION PER RUN.                              *
+      ******************************************************************
+       957-CLOSE-REPORT.
+
+           IF WS-RPT-FILE-OPEN
+              MOVE 'UR70RPT '             TO FIFIX-DDNAME
+              MOVE FIFIX-VALUE-CLOSE      TO FIFIX-FUNCTION-CODE
+              CALL FIFIX   USING FIFIX-PARAMETER-AREA,
+                                 RPT-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+              SET  FIFIX-ANCHOR           TO NULL
+              MOVE 'N'                    TO WS-RPT-OPEN-SW
+           END-IF
+
+           .
+       957-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CLOSE DD UR70AUDT AT END-OF-JOB, ONCE, SO THE GDG FILE TYPE    *
+      * ROLLS ONE NEW GENERATION PER RUN.                              *
+      ******************************************************************
+       958-CLOSE-AUDIT-FILE.
+
+           IF WS-AUDIT-FILE-OPEN
+              MOVE 'UR70AUDT'             TO FIFIX-DDNAME
+              MOVE FIFIX-VALUE-CLOSE      TO FIFIX-FUNCTION-CODE
+              CALL FIFIX   USING FIFIX-PARAMETER-AREA,
+                                 AUDIT-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+              SET  FIFIX-ANCHOR           TO NULL
+              MOVE 'N'                    TO WS-AUDIT-OPEN-SW
+           END-IF
+
+           .
+       958-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CLOSE DD UR70EXCP AT END-OF-JOB, ONCE, SO THE GDG FILE TYPE    *
+      * ROLLS ONE NEW GENERATION PER RUN.                              *
+      ******************************************************************
+       959-CLOSE-EXCEPTION-FILE.
+
+           IF WS-EXCP-FILE-OPEN
+              MOVE 'UR70EXCP'             TO FIFIX-DDNAME
+              MOVE FIFIX-VALUE-CLOSE      TO FIFIX-FUNCTION-CODE
+              CALL FIFIX   USING FIFIX-PARAMETER-AREA,
+                                 EXCP-RECORD-AREA,
+                                 FIFIX-RECORD-KEY
+              SET  FIFIX-ANCHOR           TO NULL
+              MOVE 'N'                    TO WS-EXCP-OPEN-SW
+           END-IF
+
+           .
+       959-EXIT.
            EXIT.
