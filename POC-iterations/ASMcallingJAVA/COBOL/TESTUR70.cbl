@@ -41,14 +41,124 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT UR70-DRV-FILE     ASSIGN TO UR70DRV
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-DRV-FILE-STATUS.
+           SELECT UR70-PARM-FILE    ASSIGN TO UR70PARM
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-PARM-FILE-STATUS.
+           SELECT UR70-RPT-FILE     ASSIGN TO UR70RPT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-RPT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+      *
+       FD  UR70-DRV-FILE
+           RECORDING MODE IS F.
+       01  DRV-CTL-RECORD-AREA.
+           05  DRV-CTL-CLASS                PIC X(32).
+           05  DRV-CTL-METHOD                PIC X(32).
+           05  DRV-CTL-LEN-SEND              PIC 9(05).
+           05  DRV-CTL-LEN-RECV              PIC 9(05).
+           05  DRV-CTL-OPTION1               PIC 9(04).
+           05  DRV-CTL-FLAG1                 PIC X(01).
+           05  DRV-CTL-FLAG2                 PIC X(01).
+      *
+       FD  UR70-PARM-FILE
+           RECORDING MODE IS F.
+       01  PARM-RECORD-AREA.
+           05  PARM-SUBTASK-COUNT            PIC 9(04).
+           05  PARM-FLAG1                    PIC X(01).
+           05  PARM-FLAG2                    PIC X(01).
+      *
+       FD  UR70-RPT-FILE
+           RECORDING MODE IS F.
+       01  RPT-RECORD-AREA.
+           05  RPT-LINE                      PIC X(80).
       *
        WORKING-STORAGE SECTION.
       *
        01  WS-DISPLAY-MASK-1      PIC ZZ,ZZZ,ZZZ,ZZ9.
       *
        01  WS-ABEND-CD            PIC X(4) VALUE '0016'.
+      *
+       01  WS-DRV-FILE-STATUS     PIC X(2) VALUE '00'.
+           88  WS-DRV-FILE-OK          VALUE '00'.
+           88  WS-DRV-FILE-EOF         VALUE '10'.
+      *
+       01  WS-PARM-FILE-STATUS    PIC X(2) VALUE '00'.
+           88  WS-PARM-FILE-OK         VALUE '00'.
+      *
+      *****************************************************************
+      *  END-OF-JOB REPORT - DD UR70RPT CARRIES THE END-OF-JOB SUMMARY *
+      *  AS AN ACTUAL REPORT DATASET RATHER THAN JUST THE SYSOUT       *
+      *  DISPLAY LOG.  A MISSING DD IS NOT FATAL - THE SUMMARY SIMPLY  *
+      *  STAYS ON DISPLAY.                                             *
+      *****************************************************************
+       01  WS-RPT-FILE-STATUS     PIC X(2) VALUE '00'.
+           88  WS-RPT-FILE-OK          VALUE '00'.
+       01  WS-RPT-OPEN-SW         PIC X(01) VALUE 'N'.
+           88  WS-RPT-FILE-OPEN            VALUE 'Y'.
+      *
+      *  EDITED WORK FIELD USED TO RENDER A BINARY COUNT AS TEXT
+      *  BEFORE IT GOES INTO THE ALPHANUMERIC RPT-LINE.
+       01  WS-RPT-NUM-EDIT        PIC -(8)9.
+      *
+      *****************************************************************
+      *  SUBTASK COUNT PASSED TO GVBUR70's INIT FUNCTION (UR70-OPTION1)*
+      *  READ FROM CONTROL CARD DD UR70PARM.  DEFAULTS TO 1 (ONE       *
+      *  COBOL SUBTASK) WHEN THE CONTROL CARD IS ABSENT.               *
+      *****************************************************************
+       01  WS-RUN-SUBTASK-COUNT   PIC S9(4) COMP VALUE +1.
+      *
+      *****************************************************************
+      *  UR70-FLAG1/UR70-FLAG2 PASSED TO GVBUR70's INIT FUNCTION,      *
+      *  READ FROM THE SAME UR70PARM CONTROL CARD AS THE SUBTASK       *
+      *  COUNT ABOVE, INSTEAD OF BEING WIRED PERMANENTLY TO 'U'/'0'.   *
+      *  AN UNRECOGNIZED COMBINATION ON THE CARD IS REJECTED BACK TO   *
+      *  THE DEFAULT RATHER THAN PASSED ON TO GVBUR70.                 *
+      *****************************************************************
+       01  WS-RUN-FLAG1           PIC X(01) VALUE 'U'.
+           88  WS-FLAG1-VALID           VALUES 'U' 'E'.
+       01  WS-RUN-FLAG2           PIC X(01) VALUE '0'.
+           88  WS-FLAG2-VALID           VALUES '0' '1'.
+      *
+      *****************************************************************
+      *  SEVERITY CLASSIFICATION FOR UR70 RETURN CODES, ON THE SAME    *
+      *  0000/0004/0008/0016 SCALE WS-ABEND-CD IS DEFINED AGAINST.     *
+      *****************************************************************
+       01  WS-SEVERITY-CD          PIC X(4) VALUE '0000'.
+           88  WS-SEVERITY-OK             VALUE '0000'.
+           88  WS-SEVERITY-WARNING        VALUE '0004'.
+           88  WS-SEVERITY-ERROR          VALUE '0008'.
+           88  WS-SEVERITY-CATASTROPHIC   VALUE '0016'.
+      *
+       01  WS-MAX-SEVERITY-CD      PIC X(4) VALUE '0000'.
+           88  WS-MAX-SEVERITY-OK         VALUE '0000'.
+           88  WS-MAX-SEVERITY-WARNING    VALUE '0004'.
+           88  WS-MAX-SEVERITY-ERROR      VALUE '0008'.
+           88  WS-MAX-SEVERITY-CATASTROPHIC VALUE '0016'.
+      *
+      *****************************************************************
+      *  UR70 DRIVER CONTROL TABLE - LOADED FROM DD UR70DRV.           *
+      *  ONE ENTRY PER CLASS/METHOD/BUFFER-LENGTH/OPTION COMBINATION   *
+      *  GVBUR70 IS TO BE DRIVEN AGAINST, SO NEW JAVA-SIDE RULES ARE   *
+      *  ADDED BY CHANGING THE CONTROL FILE, NOT THE PROGRAM.          *
+      *****************************************************************
+       01  DRV-CTL-MAX-ENTRIES             PIC S9(4) COMP VALUE +25.
+      *
+       01  DRV-CONTROL-TABLE.
+           05  DRV-CTL-COUNT                PIC S9(4) COMP VALUE ZEROES.
+           05  DRV-CTL-ENTRY OCCURS 25 TIMES INDEXED BY DRV-CTL-IDX.
+               10  DRV-CTL-T-CLASS           PIC X(32).
+               10  DRV-CTL-T-METHOD          PIC X(32).
+               10  DRV-CTL-T-LEN-SEND        PIC S9(9) COMP.
+               10  DRV-CTL-T-LEN-RECV        PIC S9(9) COMP.
+               10  DRV-CTL-T-OPTION1         PIC S9(4) COMP.
+               10  DRV-CTL-T-FLAG1           PIC X(01).
+                   88  DRV-CTL-T-FLAG1-VALID     VALUES 'U' 'E'.
+               10  DRV-CTL-T-FLAG2           PIC X(01).
+                   88  DRV-CTL-T-FLAG2-VALID     VALUES '0' '1'.
       *
        01 UR70-PARAMETER-AREA.
           05  UR70-VERSION                PIC S9(4) USAGE IS BINARY.
@@ -72,6 +182,38 @@
       *
        01  UR70-RETURN-CODES.
            05  UR70-VALUE-SUCCESSFUL      PIC S9(9) COMP VALUE ZEROES.
+      *
+       01  UR70-JAVA-RETURN-CODES.
+           05  UR70-JVALUE-SUCCESSFUL     PIC S9(9) COMP VALUE ZEROES.
+      *
+      *****************************************************************
+      *  COUNTS SPLITTING GVBUR70 CALL FUNCTION OUTCOMES INTO          *
+      *  INTERFACE FAILURES (UR70-RETC) AND JAVA BUSINESS-RULE         *
+      *  REJECTS (UR70-JRETC) FOR THE END-OF-JOB SUMMARY.              *
+      *****************************************************************
+       01  WS-UR70-CALL-COUNT         PIC S9(9) COMP VALUE ZEROES.
+       01  WS-UR70-INTERFACE-FAIL-CNT PIC S9(9) COMP VALUE ZEROES.
+       01  WS-UR70-JAVA-REJECT-COUNT  PIC S9(9) COMP VALUE ZEROES.
+      *
+      *****************************************************************
+      *  JOB START/END TIME-OF-DAY, USED TO REPORT ELAPSED RUN TIME   *
+      *  IN THE END-OF-JOB SUMMARY REPORT.                             *
+      *****************************************************************
+       01  WS-JOB-START-TIME.
+           05  WS-JST-HH               PIC 9(02).
+           05  WS-JST-MM               PIC 9(02).
+           05  WS-JST-SS               PIC 9(02).
+           05  WS-JST-HH2              PIC 9(02).
+      *
+       01  WS-JOB-END-TIME.
+           05  WS-JET-HH               PIC 9(02).
+           05  WS-JET-MM               PIC 9(02).
+           05  WS-JET-SS               PIC 9(02).
+           05  WS-JET-HH2              PIC 9(02).
+      *
+       01  WS-JOB-START-SECONDS     PIC S9(9) COMP VALUE ZEROES.
+       01  WS-JOB-END-SECONDS       PIC S9(9) COMP VALUE ZEROES.
+       01  WS-JOB-ELAPSED-SECONDS   PIC S9(9) COMP VALUE ZEROES.
 
        01  UR70-SEND-AREA.
            05  UR70-A80-SEND-AREA         PIC  X(80)      VALUE SPACES.
@@ -89,16 +231,143 @@
       ******************************************************************
       *
            DISPLAY 'TESTUR70 STARTING'
+      *
+           ACCEPT WS-JOB-START-TIME         FROM TIME
+      *
+           PERFORM 100-LOAD-RUN-PARM        THRU 100-EXIT
+      *
+           PERFORM 101-LOAD-DRIVER-TABLE    THRU 101-EXIT
       *
            PERFORM 102-INIT-NUMBER-SUBTASK  THRU 102-EXIT
       *
            PERFORM 104-CALL-CLASS-METHOD    THRU 104-EXIT
+      *
+           PERFORM 950-SUMMARY-REPORT       THRU 950-EXIT
       *
            DISPLAY 'TESTUR70 ENDING'
                   .
        000-GOBACK.
            GOBACK.
 
+      ******************************************************************
+      * LOAD THE RUN-CONTROL CARD FROM DD UR70PARM.  IF THE CONTROL   *
+      * CARD IS ABSENT, THE SUBTASK COUNT DEFAULTS TO 1 AS BEFORE.     *
+      ******************************************************************
+       100-LOAD-RUN-PARM.
+
+           OPEN INPUT UR70-PARM-FILE
+
+           IF WS-PARM-FILE-OK
+              READ UR70-PARM-FILE
+                 NOT AT END
+                    MOVE PARM-SUBTASK-COUNT  TO WS-RUN-SUBTASK-COUNT
+                    IF PARM-FLAG1 NOT = SPACE
+                       MOVE PARM-FLAG1       TO WS-RUN-FLAG1
+                    END-IF
+                    IF PARM-FLAG2 NOT = SPACE
+                       MOVE PARM-FLAG2       TO WS-RUN-FLAG2
+                    END-IF
+              END-READ
+              CLOSE UR70-PARM-FILE
+           ELSE
+              DISPLAY 'UR70PARM NOT AVAILABLE, USING DEFAULT SUBTASK '
+                      'COUNT'
+           END-IF
+
+           PERFORM 103-VALIDATE-RUN-FLAGS THRU 103-EXIT
+
+           DISPLAY 'UR70 SUBTASK COUNT = ' WS-RUN-SUBTASK-COUNT
+
+           .
+       100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * VALIDATE THE FLAG1/FLAG2 COMBINATION PICKED UP FROM UR70PARM.  *
+      * AN UNRECOGNIZED VALUE IS TREATED AS A NON-CATASTROPHIC ERROR   *
+      * AND THE RUN FALLS BACK TO THE 'U'/'0' DEFAULT.                 *
+      ******************************************************************
+       103-VALIDATE-RUN-FLAGS.
+
+           IF NOT WS-FLAG1-VALID OR NOT WS-FLAG2-VALID
+              DISPLAY 'UR70PARM FLAG1/FLAG2 INVALID, USING DEFAULTS'
+              MOVE '0008'                 TO WS-SEVERITY-CD
+              PERFORM 990-CHECK-SEVERITY  THRU 990-EXIT
+              MOVE 'U'                    TO WS-RUN-FLAG1
+              MOVE '0'                    TO WS-RUN-FLAG2
+           END-IF
+
+           DISPLAY 'UR70 INIT FLAG1/FLAG2 = ' WS-RUN-FLAG1 '/'
+                   WS-RUN-FLAG2
+
+           .
+       103-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LOAD THE GVBUR70 CLASS/METHOD DRIVER TABLE FROM DD UR70DRV.    *
+      * IF THE CONTROL FILE IS ABSENT OR EMPTY, FALL BACK TO A SINGLE  *
+      * DEFAULT ENTRY SO THE PROGRAM STILL RUNS STANDALONE.            *
+      ******************************************************************
+       101-LOAD-DRIVER-TABLE.
+
+           MOVE +0                        TO DRV-CTL-COUNT
+
+           OPEN INPUT UR70-DRV-FILE
+
+           IF WS-DRV-FILE-OK
+              PERFORM 101-READ-DRIVER-ENTRY
+                 THRU 101-READ-DRIVER-ENTRY-EXIT
+                 UNTIL WS-DRV-FILE-EOF
+                    OR DRV-CTL-COUNT >= DRV-CTL-MAX-ENTRIES
+              CLOSE UR70-DRV-FILE
+           ELSE
+              DISPLAY 'UR70DRV NOT AVAILABLE, USING DEFAULT DRIVER'
+           END-IF
+
+           IF DRV-CTL-COUNT = 0
+              MOVE +1                     TO DRV-CTL-COUNT
+              MOVE 'MyClass'              TO DRV-CTL-T-CLASS(1)
+              MOVE 'Method1'              TO DRV-CTL-T-METHOD(1)
+              MOVE +10                    TO DRV-CTL-T-LEN-SEND(1)
+              MOVE +22                    TO DRV-CTL-T-LEN-RECV(1)
+              MOVE +1                     TO DRV-CTL-T-OPTION1(1)
+              MOVE 'U'                    TO DRV-CTL-T-FLAG1(1)
+              MOVE '0'                    TO DRV-CTL-T-FLAG2(1)
+           END-IF
+
+           DISPLAY 'UR70 DRIVER TABLE ENTRIES LOADED: ' DRV-CTL-COUNT
+
+           .
+       101-EXIT.
+           EXIT.
+
+       101-READ-DRIVER-ENTRY.
+
+           READ UR70-DRV-FILE
+              AT END
+                 SET  WS-DRV-FILE-EOF      TO TRUE
+              NOT AT END
+                 ADD  1                    TO DRV-CTL-COUNT
+                 MOVE DRV-CTL-CLASS
+                          TO DRV-CTL-T-CLASS(DRV-CTL-COUNT)
+                 MOVE DRV-CTL-METHOD
+                          TO DRV-CTL-T-METHOD(DRV-CTL-COUNT)
+                 MOVE DRV-CTL-LEN-SEND
+                          TO DRV-CTL-T-LEN-SEND(DRV-CTL-COUNT)
+                 MOVE DRV-CTL-LEN-RECV
+                          TO DRV-CTL-T-LEN-RECV(DRV-CTL-COUNT)
+                 MOVE DRV-CTL-OPTION1
+                          TO DRV-CTL-T-OPTION1(DRV-CTL-COUNT)
+                 MOVE DRV-CTL-FLAG1
+                          TO DRV-CTL-T-FLAG1(DRV-CTL-COUNT)
+                 MOVE DRV-CTL-FLAG2
+                          TO DRV-CTL-T-FLAG2(DRV-CTL-COUNT)
+           END-READ
+
+           .
+       101-READ-DRIVER-ENTRY-EXIT.
+           EXIT.
 
       ******************************************************************
       * SPECIFY NUMBER SUB TASKS                                       *
@@ -109,16 +378,18 @@
 
            SET  UR70-ANCHOR               TO NULL
            MOVE +1                        TO UR70-VERSION
-           MOVE 'U'                       TO UR70-FLAG1
-           MOVE '0'                       TO UR70-FLAG2
+           MOVE WS-RUN-FLAG1              TO UR70-FLAG1
+           MOVE WS-RUN-FLAG2              TO UR70-FLAG2
            MOVE 'INIT    '                TO UR70-FUNCTION
-           MOVE +1                        TO UR70-OPTION1
+           MOVE WS-RUN-SUBTASK-COUNT      TO UR70-OPTION1
            MOVE +0                        TO UR70-RETC
 
            CALL GVBUR70    USING UR70-PARAMETER-AREA,
                                  UR70-SEND-AREA,
                                  UR70-RECV-AREA.
 
+           PERFORM 900-CLASSIFY-UR70-RC   THRU 900-EXIT
+
            IF UR70-RETC   NOT = UR70-VALUE-SUCCESSFUL
               DISPLAY 'UR70:'
                       ', SET SUBTASKS FAILED, '
@@ -130,22 +401,46 @@
            EXIT.
 
       ******************************************************************
-      * CALL JAVA CLASS METHOD                                         *
+      * CALL JAVA CLASS METHOD - ONCE FOR EVERY ENTRY IN THE DRIVER    *
+      * TABLE LOADED BY 101-LOAD-DRIVER-TABLE, SO ONE BATCH STEP CAN   *
+      * FAN OUT TO SEVERAL JAVA CLASSES/METHODS IN A SINGLE RUN.       *
       ******************************************************************
        104-CALL-CLASS-METHOD.
 
-           DISPLAY 'TESTUR70 CALLING CLASS|METHOD'
-
-           MOVE +1                                 TO UR70-VERSION
-           MOVE 'U'                                TO UR70-FLAG1
-           MOVE '0'                                TO UR70-FLAG2
-           MOVE 'CALL    '                         TO UR70-FUNCTION
-           MOVE SPACES                             TO UR70-OPTION
-           MOVE 'MyClass                         ' TO UR70-CLASS
-           MOVE 'Method1                         ' TO UR70-METHOD
-           MOVE +10                                TO UR70-LEN-SEND
-           MOVE +22                                TO UR70-LEN-RECV
-           MOVE +0                                 TO UR70-RETC
+           PERFORM 104-CALL-ONE-DRIVER-ENTRY
+                      THRU 104-CALL-ONE-DRIVER-ENTRY-EXIT
+              VARYING DRV-CTL-IDX FROM 1 BY 1
+                UNTIL DRV-CTL-IDX > DRV-CTL-COUNT
+
+           .
+       104-EXIT.
+           EXIT.
+
+       104-CALL-ONE-DRIVER-ENTRY.
+
+           DISPLAY 'TESTUR70 CALLING CLASS|METHOD: '
+                   DRV-CTL-T-CLASS(DRV-CTL-IDX) '|'
+                   DRV-CTL-T-METHOD(DRV-CTL-IDX)
+
+           PERFORM 105-VALIDATE-ENTRY-FLAGS THRU 105-EXIT
+
+           MOVE +1                        TO UR70-VERSION
+           MOVE DRV-CTL-T-FLAG1(DRV-CTL-IDX)
+                                          TO UR70-FLAG1
+           MOVE DRV-CTL-T-FLAG2(DRV-CTL-IDX)
+                                          TO UR70-FLAG2
+           MOVE 'CALL    '                TO UR70-FUNCTION
+           MOVE DRV-CTL-T-OPTION1(DRV-CTL-IDX)
+                                          TO UR70-OPTION1
+           MOVE DRV-CTL-T-CLASS(DRV-CTL-IDX)
+                                          TO UR70-CLASS
+           MOVE DRV-CTL-T-METHOD(DRV-CTL-IDX)
+                                          TO UR70-METHOD
+           MOVE DRV-CTL-T-LEN-SEND(DRV-CTL-IDX)
+                                          TO UR70-LEN-SEND
+           MOVE DRV-CTL-T-LEN-RECV(DRV-CTL-IDX)
+                                          TO UR70-LEN-RECV
+           MOVE +0                        TO UR70-RETC
 *
            MOVE '0123456789'       TO UR70-A80-SEND-AREA
 
@@ -153,6 +448,8 @@
                                  UR70-SEND-AREA,
                                  UR70-RECV-AREA.
 
+           PERFORM 900-CLASSIFY-UR70-RC   THRU 900-EXIT
+
            IF UR70-RETC   NOT = UR70-VALUE-SUCCESSFUL
               DISPLAY 'UR70:'
                       ', CALL CLASS METHOD FAILED, '
@@ -163,5 +460,242 @@
               DISPLAY 'UR70-JRETC = ' UR70-JRETC
            END-IF.
 
-       104-EXIT.
+       104-CALL-ONE-DRIVER-ENTRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * VALIDATE THE FLAG1/FLAG2 COMBINATION CARRIED BY THIS DRIVER    *
+      * TABLE ENTRY.  AN UNRECOGNIZED VALUE IS TREATED AS A            *
+      * NON-CATASTROPHIC ERROR AND THIS ENTRY FALLS BACK TO 'U'/'0'    *
+      * BEFORE THE FLAGS EVER REACH UR70-FLAG1/UR70-FLAG2.             *
+      ******************************************************************
+       105-VALIDATE-ENTRY-FLAGS.
+
+           IF NOT DRV-CTL-T-FLAG1-VALID(DRV-CTL-IDX)
+              OR NOT DRV-CTL-T-FLAG2-VALID(DRV-CTL-IDX)
+              DISPLAY 'UR70DRV ENTRY FLAG1/FLAG2 INVALID, DEFAULTS'
+              MOVE '0008'              TO WS-SEVERITY-CD
+              PERFORM 990-CHECK-SEVERITY THRU 990-EXIT
+              MOVE 'U'  TO DRV-CTL-T-FLAG1(DRV-CTL-IDX)
+              MOVE '0'  TO DRV-CTL-T-FLAG2(DRV-CTL-IDX)
+           END-IF
+
+           .
+       105-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CLASSIFY A GVBUR70 RETURN CODE AGAINST THE 0000/0004/0008/0016 *
+      * SEVERITY SCALE AND ACT ON IT.  AN INIT FAILURE MEANS THE       *
+      * INTERFACE NEVER CAME UP, SO IT IS TREATED AS CATASTROPHIC; A   *
+      * FAILURE ON A SINGLE CALL IS TREATED AS AN ERROR.               *
+      ******************************************************************
+       900-CLASSIFY-UR70-RC.
+
+           IF UR70-FUNCTION = 'CALL    '
+              ADD  1                      TO WS-UR70-CALL-COUNT
+           END-IF
+
+           IF UR70-RETC = UR70-VALUE-SUCCESSFUL
+              MOVE '0000'                 TO WS-SEVERITY-CD
+              IF UR70-FUNCTION = 'CALL    '
+                 AND UR70-JRETC NOT = UR70-JVALUE-SUCCESSFUL
+                 ADD  1                   TO WS-UR70-JAVA-REJECT-COUNT
+                 MOVE '0004'              TO WS-SEVERITY-CD
+              END-IF
+           ELSE
+              ADD  1                      TO WS-UR70-INTERFACE-FAIL-CNT
+              IF UR70-FUNCTION = 'INIT    '
+                 MOVE '0016'              TO WS-SEVERITY-CD
+              ELSE
+                 MOVE '0008'              TO WS-SEVERITY-CD
+              END-IF
+           END-IF
+
+           PERFORM 990-CHECK-SEVERITY     THRU 990-EXIT
+
+           .
+       900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * TRACK THE WORST SEVERITY SEEN THIS RUN AND ABEND THE JOB IF    *
+      * THIS CALL WAS CATASTROPHIC.                                    *
+      ******************************************************************
+       990-CHECK-SEVERITY.
+
+           IF WS-SEVERITY-CD > WS-MAX-SEVERITY-CD
+              MOVE WS-SEVERITY-CD         TO WS-MAX-SEVERITY-CD
+           END-IF
+
+           IF WS-SEVERITY-CATASTROPHIC
+              PERFORM 995-ABEND-JOB       THRU 995-EXIT
+           END-IF
+
+           .
+       990-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CATASTROPHIC FAILURE - ISSUE THE SHOP-STANDARD ABEND SO         *
+      * DOWNSTREAM JCL STEPS DO NOT RUN AGAINST A JOB THAT SILENTLY     *
+      * FAILED.                                                         *
+      ******************************************************************
+       995-ABEND-JOB.
+
+           DISPLAY 'TESTUR70 ABENDING - CATASTROPHIC FAILURE'
+           DISPLAY 'TESTUR70 ABEND CODE = ' WS-ABEND-CD
+
+           CALL 'ILBOABN0'  USING WS-ABEND-CD
+
+           .
+       995-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * END-OF-JOB SUMMARY REPORT - GVBUR70 CALL OUTCOMES AND RUN      *
+      * ELAPSED TIME.                                                  *
+      ******************************************************************
+       950-SUMMARY-REPORT.
+
+           PERFORM 955-COMPUTE-ELAPSED-TIME THRU 955-EXIT
+
+           DISPLAY '===================================='
+           DISPLAY 'TESTUR70 END-OF-JOB SUMMARY REPORT'
+           DISPLAY '===================================='
+           DISPLAY 'RUN ELAPSED TIME (SECONDS)  = '
+                   WS-JOB-ELAPSED-SECONDS
+           DISPLAY 'GVBUR70 CALL FUNCTION CALLS = ' WS-UR70-CALL-COUNT
+           DISPLAY '  INTERFACE FAILURES        = '
+                   WS-UR70-INTERFACE-FAIL-CNT
+           DISPLAY '  JAVA BUSINESS-RULE REJECTS = '
+                   WS-UR70-JAVA-REJECT-COUNT
+           DISPLAY '===================================='
+
+           PERFORM 956-OPEN-REPORT          THRU 956-EXIT
+
+           MOVE '===================================='  TO RPT-LINE
+           PERFORM 957-WRITE-REPORT-LINE    THRU 957-EXIT
+           MOVE 'TESTUR70 END-OF-JOB SUMMARY REPORT'     TO RPT-LINE
+           PERFORM 957-WRITE-REPORT-LINE    THRU 957-EXIT
+           MOVE '===================================='  TO RPT-LINE
+           PERFORM 957-WRITE-REPORT-LINE    THRU 957-EXIT
+
+           MOVE SPACES                      TO RPT-LINE
+           MOVE WS-JOB-ELAPSED-SECONDS      TO WS-RPT-NUM-EDIT
+           STRING 'RUN ELAPSED TIME (SECONDS)  = ' WS-RPT-NUM-EDIT
+                   DELIMITED BY SIZE INTO RPT-LINE
+           PERFORM 957-WRITE-REPORT-LINE    THRU 957-EXIT
+
+           MOVE SPACES                      TO RPT-LINE
+           MOVE WS-UR70-CALL-COUNT          TO WS-RPT-NUM-EDIT
+           STRING 'GVBUR70 CALL FUNCTION CALLS = ' WS-RPT-NUM-EDIT
+                   DELIMITED BY SIZE INTO RPT-LINE
+           PERFORM 957-WRITE-REPORT-LINE    THRU 957-EXIT
+
+           MOVE SPACES                      TO RPT-LINE
+           MOVE WS-UR70-INTERFACE-FAIL-CNT  TO WS-RPT-NUM-EDIT
+           STRING '  INTERFACE FAILURES        = ' WS-RPT-NUM-EDIT
+                   DELIMITED BY SIZE INTO RPT-LINE
+           PERFORM 957-WRITE-REPORT-LINE    THRU 957-EXIT
+
+           MOVE SPACES                      TO RPT-LINE
+           MOVE WS-UR70-JAVA-REJECT-COUNT   TO WS-RPT-NUM-EDIT
+           STRING '  JAVA BUSINESS-RULE REJECTS = ' WS-RPT-NUM-EDIT
+                   DELIMITED BY SIZE INTO RPT-LINE
+           PERFORM 957-WRITE-REPORT-LINE    THRU 957-EXIT
+
+           MOVE '===================================='  TO RPT-LINE
+           PERFORM 957-WRITE-REPORT-LINE    THRU 957-EXIT
+
+           PERFORM 958-CLOSE-REPORT         THRU 958-EXIT
+
+           DISPLAY 'WORST SEVERITY THIS RUN = ' WS-MAX-SEVERITY-CD
+
+           EVALUATE TRUE
+              WHEN WS-MAX-SEVERITY-OK
+                 MOVE 0                   TO RETURN-CODE
+              WHEN WS-MAX-SEVERITY-WARNING
+                 MOVE 4                   TO RETURN-CODE
+              WHEN WS-MAX-SEVERITY-ERROR
+                 MOVE 8                   TO RETURN-CODE
+              WHEN WS-MAX-SEVERITY-CATASTROPHIC
+                 MOVE 16                  TO RETURN-CODE
+           END-EVALUATE
+
+           .
+       950-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * COMPUTE THE RUN'S ELAPSED TIME IN SECONDS FROM WS-JOB-START-   *
+      * TIME (CAPTURED AT THE TOP OF 000-MAIN) TO NOW.  A RUN THAT     *
+      * CROSSES MIDNIGHT IS ADJUSTED FORWARD BY A FULL DAY OF SECONDS. *
+      ******************************************************************
+       955-COMPUTE-ELAPSED-TIME.
+
+           ACCEPT WS-JOB-END-TIME          FROM TIME
+
+           COMPUTE WS-JOB-START-SECONDS =
+                   (WS-JST-HH * 3600) + (WS-JST-MM * 60) + WS-JST-SS
+           COMPUTE WS-JOB-END-SECONDS =
+                   (WS-JET-HH * 3600) + (WS-JET-MM * 60) + WS-JET-SS
+
+           COMPUTE WS-JOB-ELAPSED-SECONDS =
+                   WS-JOB-END-SECONDS - WS-JOB-START-SECONDS
+
+           IF WS-JOB-ELAPSED-SECONDS < 0
+              ADD  86400                  TO WS-JOB-ELAPSED-SECONDS
+           END-IF
+
+           .
+       955-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * OPEN THE END-OF-JOB REPORT DD (UR70RPT).  A MISSING DD IS NOT  *
+      * FATAL - THE SUMMARY SIMPLY STAYS ON DISPLAY.                   *
+      ******************************************************************
+       956-OPEN-REPORT.
+
+           OPEN OUTPUT UR70-RPT-FILE
+
+           IF WS-RPT-FILE-OK
+              MOVE 'Y'                    TO WS-RPT-OPEN-SW
+           ELSE
+              MOVE 'N'                    TO WS-RPT-OPEN-SW
+              DISPLAY 'UR70RPT NOT AVAILABLE, REPORT NOT WRITTEN '
+                      'TO A DD'
+           END-IF
+
+           .
+       956-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * WRITE ONE LINE OF THE SUMMARY REPORT TO DD UR70RPT.  NO-OP     *
+      * WHEN THE DD IS NOT OPEN.                                       *
+      ******************************************************************
+       957-WRITE-REPORT-LINE.
+
+           IF WS-RPT-FILE-OPEN
+              WRITE RPT-RECORD-AREA
+           END-IF
+
+           .
+       957-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CLOSE DD UR70RPT AT END-OF-JOB.                                *
+      ******************************************************************
+       958-CLOSE-REPORT.
+
+           IF WS-RPT-FILE-OPEN
+              CLOSE UR70-RPT-FILE
+              MOVE 'N'                    TO WS-RPT-OPEN-SW
+           END-IF
+
+           .
+       958-EXIT.
            EXIT.
